@@ -11,6 +11,12 @@
       * - Ein- und Ausgänge buchen
       * - Inventur durchführen
       * - Berichte generieren
+      *
+      * ÄNDERUNGSHISTORIE:
+      * 2024-02-10  BEWEGUNGS- UND ARTIKELSTAMMLISTE, LIEFERANTEN-
+      *             BESTELLVORSCHLAG, LAGERORT-AUFTEILUNG,
+      *             VOLLINVENTUR UND GENERATIONSWEISE BERICHTS-
+      *             DATEIEN ERGÄNZT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -20,7 +26,7 @@
        FILE-CONTROL.
            SELECT ARTIKEL-DATEI ASSIGN TO ARTIKELDAT
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS ART-NUMMER
                ALTERNATE KEY IS ART-EAN WITH DUPLICATES
                FILE STATUS IS ARTIKEL-STATUS.
@@ -31,16 +37,18 @@
                ALTERNATE KEY IS BEW-DATUM WITH DUPLICATES
                ALTERNATE KEY IS BEW-ARTIKEL WITH DUPLICATES
                FILE STATUS IS BEWEGUNG-STATUS.
-           SELECT BERICHTE-DATEI ASSIGN TO LAGERBER
+           SELECT BERICHTE-DATEI ASSIGN TO BERICHT-DATEINAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS BERICHT-STATUS.
+           SELECT LIEFERANTEN-SORT ASSIGN TO "LIEFSORT"
+               .
 
        DATA DIVISION.
        FILE SECTION.
        FD ARTIKEL-DATEI
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 250 CHARACTERS
+           RECORD CONTAINS 291 CHARACTERS
            DATA RECORD IS ARTIKEL-SATZ.
        01 ARTIKEL-SATZ.
            05 ART-NUMMER              PIC X(15).
@@ -62,6 +70,10 @@
            05 ART-HERSTELLER         PIC X(30).
            05 ART-LIEFERANT          PIC X(30).
            05 ART-LIEFERZEIT         PIC 99.
+           05 ART-LAGERPLAETZE OCCURS 5 TIMES
+                   INDEXED BY ART-LP-IDX.
+              10 ART-LP-ORT          PIC X(10).
+              10 ART-LP-MENGE        PIC S9(6).
 
        FD LAGERBEWEGUNGEN
            LABEL RECORDS ARE STANDARD
@@ -83,6 +95,7 @@
            05 BEW-BEMERKUNG          PIC X(50).
            05 BEW-PROJEKT            PIC X(20).
            05 BEW-KOSTENSTELLE       PIC X(10).
+           05 BEW-LAGERORT           PIC X(10).
 
        FD BERICHTE-DATEI
            LABEL RECORDS ARE STANDARD
@@ -90,6 +103,18 @@
            DATA RECORD IS BERICHT-ZEILE.
        01 BERICHT-ZEILE              PIC X(132).
 
+       SD LIEFERANTEN-SORT
+           DATA RECORD IS SORT-SATZ.
+       01 SORT-SATZ.
+           05 SORT-LIEFERANT          PIC X(30).
+           05 SORT-ARTIKEL            PIC X(15).
+           05 SORT-BEZEICHNUNG        PIC X(50).
+           05 SORT-BESTAND            PIC S9(6).
+           05 SORT-MINDESTBESTAND     PIC 9(5).
+           05 SORT-LIEFERZEIT         PIC 99.
+           05 SORT-EINHEIT            PIC X(5).
+           05 SORT-EK-PREIS           PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
        01 DATEI-STATUS-VARIABLEN.
            05 ARTIKEL-STATUS         PIC X(2).
@@ -97,6 +122,8 @@
               88 DATEI-EOF           VALUE '10'.
               88 DATEI-NICHT-GEFUNDEN VALUE '23'.
            05 BEWEGUNG-STATUS        PIC X(2).
+              88 BEWEGUNG-OK          VALUE '00'.
+              88 BEWEGUNG-EOF         VALUE '10'.
            05 BERICHT-STATUS         PIC X(2).
 
        01 SYSTEM-VARIABLEN.
@@ -104,6 +131,7 @@
            05 AKT-ZEIT               PIC X(6).
            05 AKT-BENUTZER           PIC X(20).
            05 NAECHSTE-BEW-NR        PIC 9(8) VALUE 0.
+           05 BERICHT-DATEINAME      PIC X(30).
            05 BERICHTS-KOPFZEILE.
               10 FILLER              PIC X(20) VALUE 'LAGERBERICHT'.
               10 FILLER              PIC X(10) VALUE SPACES.
@@ -117,10 +145,11 @@
        01 EINGABE-VARIABLEN.
            05 HAUPTMENU-AUSWAHL      PIC X.
               88 NEUER-ARTIKEL       VALUE 'N'.
-              88 ARTIKEL-AENDERN     VALUE 'A'.
-              88 ARTIKEL-LOESCHEN    VALUE 'L'.
+              88 WAHL-ARTIKEL-AENDERN VALUE 'A'.
+              88 WAHL-ARTIKEL-LOESCHEN VALUE 'L'.
               88 BESTAND-BUCHEN     VALUE 'B'.
               88 INVENTUR-STARTEN    VALUE 'I'.
+              88 VOLLINVENTUR-STARTEN VALUE 'V'.
               88 BERICHT-DRUCKEN    VALUE 'D'.
               88 PROGRAMM-BEENDEN    VALUE 'X'.
            05 ARTIKEL-EINGABE        PIC X(15).
@@ -130,6 +159,7 @@
               10 BEW-PREIS-EINGABE    PIC 9(5)V99.
               10 BEW-REF-EINGABE      PIC X(20).
               10 BEW-BEM-EINGABE      PIC X(50).
+              10 BEW-LAGERORT-EINGABE PIC X(10).
            05 INVENTUR-DATEN.
               10 INV-ARTIKEL         PIC X(15).
               10 INV-IST-BESTAND     PIC S9(6).
@@ -139,6 +169,13 @@
               88 MINDBESTANDSLISTE   VALUE 'M'.
               88 BEWEGUNGSLISTE      VALUE 'W'.
               88 ARTIKELSTAMMLISTE   VALUE 'A'.
+           05 BEW-FILTER-TYP          PIC X(1).
+              88 FILTER-DATUM        VALUE 'D'.
+              88 FILTER-ARTIKEL      VALUE 'A'.
+              88 FILTER-ALLE         VALUE 'X'.
+           05 BEW-FILTER-VON          PIC X(8).
+           05 BEW-FILTER-BIS          PIC X(8).
+           05 BEW-FILTER-ARTIKEL      PIC X(15).
 
        01 AUSGABE-VARIABLEN.
            05 MELDUNG                PIC X(100).
@@ -183,11 +220,27 @@
            05 SEITENZAHL            PIC 9(3) VALUE 0.
            05 ZEILENZAHL             PIC 9(2) VALUE 0.
            05 GESAMT-WERT            PIC 9(8)V99 VALUE 0.
+           05 BER-WERT-NUM            PIC 9(7)V99.
+           05 VORHERIGER-LIEFERANT    PIC X(30) VALUE SPACES.
+           05 LIEFERANTEN-SUMME       PIC 9(8)V99 VALUE 0.
+           05 GESAMT-BESTELLWERT      PIC 9(9)V99 VALUE 0.
+           05 SORT-ENDE               PIC X VALUE 'N'.
+           05 VORSCHLAG-MENGE         PIC S9(7).
+           05 VORSCHLAG-WERT          PIC 9(8)V99.
+           05 LP-GEFUNDEN             PIC X VALUE 'N'.
+           05 LP-FREI-INDEX           PIC 9(2) VALUE 0.
+           05 LP-ZAEHLER            PIC 9(2).
+           05 LP-AUSBUCHEN-OK         PIC X VALUE 'N'.
+           05 INV-GEZAEHLT            PIC 9(5) VALUE 0.
+           05 INV-ABWEICHUNGEN        PIC 9(5) VALUE 0.
+           05 INV-WERTDIFFERENZ       PIC S9(9)V99 VALUE 0.
+           05 INV-EINZELWERT          PIC S9(9)V99.
+           05 INV-PLAETZE-ZURUECKGESETZT PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        HAUPTSTEUERUNG.
-           PERFORM DATEIEN-OEFFNEN
            PERFORM SYSTEMDATEN-HOLEN
+           PERFORM DATEIEN-OEFFNEN
            PERFORM NAECHSTE-BEWEGUNGSNUMMER
            PERFORM HAUPTMENU-ANZEIGEN
                UNTIL PROGRAMM-BEENDEN
@@ -207,6 +260,8 @@
                        BEWEGUNG-STATUS
                MOVE 'J' TO FEHLER-STATUS
            END-IF
+           STRING "LAGERBER." AKT-DATUM AKT-ZEIT
+               DELIMITED BY SIZE INTO BERICHT-DATEINAME
            OPEN OUTPUT BERICHTE-DATEI
            IF NOT DATEI-OK
                DISPLAY "FEHLER BEIM ÖFFNEN DER BERICHTSDATEI: "
@@ -217,7 +272,7 @@
        SYSTEMDATEN-HOLEN.
            ACCEPT AKT-DATUM FROM DATE
            ACCEPT AKT-ZEIT FROM TIME
-           ACCEPT AKT-BENUTZER FROM USER-ID
+           ACCEPT AKT-BENUTZER FROM SYSTEM-INFO
            MOVE AKT-DATUM TO BER-DATUM
            MOVE AKT-ZEIT TO BER-ZEIT
            MOVE AKT-BENUTZER TO BER-BENUTZER.
@@ -249,7 +304,8 @@
            DISPLAY "A - ARTIKELDATEN ÄNDERN"
            DISPLAY "L - ARTIKEL LÖSCHEN"
            DISPLAY "B - BESTANDSBUCHUNG"
-           DISPLAY "I - INVENTUR"
+           DISPLAY "I - INVENTUR (EINZELARTIKEL)"
+           DISPLAY "V - VOLLINVENTUR (GESAMTER BESTAND)"
            DISPLAY "D - BERICHTE DRUCKEN"
            DISPLAY "X - PROGRAMM BEENDEN"
            DISPLAY " "
@@ -257,10 +313,12 @@
            ACCEPT HAUPTMENU-AUSWAHL
            EVALUATE TRUE
                WHEN NEUER-ARTIKEL    PERFORM ARTIKEL-ANLEGEN
-               WHEN ARTIKEL-AENDERN  PERFORM ARTIKEL-AENDERN
-               WHEN ARTIKEL-LOESCHEN PERFORM ARTIKEL-LOESCHEN
+               WHEN WAHL-ARTIKEL-AENDERN  PERFORM ARTIKEL-AENDERN
+               WHEN WAHL-ARTIKEL-LOESCHEN PERFORM ARTIKEL-LOESCHEN
                WHEN BESTAND-BUCHEN   PERFORM BESTANDSBUCHUNG
                WHEN INVENTUR-STARTEN PERFORM INVENTUR-DURCHFUEHREN
+               WHEN VOLLINVENTUR-STARTEN
+                   PERFORM VOLLINVENTUR-DURCHFUEHREN
                WHEN BERICHT-DRUCKEN  PERFORM BERICHTSMENU
                WHEN PROGRAMM-BEENDEN CONTINUE
                WHEN OTHER           DISPLAY "UNGÜLTIGE EINGABE"
@@ -282,16 +340,29 @@
                MOVE 'A' TO ART-STATUS
                MOVE 0 TO ART-AKTUELLER-BESTAND
                MOVE AKT-DATUM TO ART-LETZTE-AENDERUNG
+               PERFORM ART-LAGERPLAETZE-LOESCHEN
                WRITE ARTIKEL-SATZ
                IF DATEI-OK
                    DISPLAY "ARTIKEL ERFOLGREICH ANGELEGT"
+                   MOVE 'N' TO BEW-TYP-EINGABE
+                   MOVE 0 TO BEW-MENGE-EINGABE
+                   MOVE 0 TO BEW-PREIS-EINGABE
+                   MOVE SPACES TO BEW-REF-EINGABE
+                   MOVE SPACES TO BEW-LAGERORT-EINGABE
+                   MOVE "ARTIKELANLAGE" TO BEW-BEM-EINGABE
                    PERFORM BEWEGUNG-PROTOKOLLIEREN
-                       USING 'N' ARTIKEL-EINGABE 0 0 "ARTIKELANLAGE"
                ELSE
                    DISPLAY "FEHLER BEIM ANLEGEN: " ARTIKEL-STATUS
                END-IF
            END-IF.
 
+       ART-LAGERPLAETZE-LOESCHEN.
+           PERFORM VARYING LP-ZAEHLER FROM 1 BY 1
+               UNTIL LP-ZAEHLER > 5
+               MOVE SPACES TO ART-LP-ORT (LP-ZAEHLER)
+               MOVE 0 TO ART-LP-MENGE (LP-ZAEHLER)
+           END-PERFORM.
+
        ARTIKELDATEN-ERFASSEN.
            DISPLAY "EAN-CODE: " WITH NO ADVANCING
            ACCEPT ART-EAN
@@ -330,8 +401,13 @@
                REWRITE ARTIKEL-SATZ
                IF DATEI-OK
                    DISPLAY "ÄNDERUNGEN GESPEICHERT"
+                   MOVE 'A' TO BEW-TYP-EINGABE
+                   MOVE 0 TO BEW-MENGE-EINGABE
+                   MOVE 0 TO BEW-PREIS-EINGABE
+                   MOVE SPACES TO BEW-REF-EINGABE
+                   MOVE SPACES TO BEW-LAGERORT-EINGABE
+                   MOVE "ARTIKELÄNDERUNG" TO BEW-BEM-EINGABE
                    PERFORM BEWEGUNG-PROTOKOLLIEREN
-                       USING 'A' ARTIKEL-EINGABE 0 0 "ARTIKELÄNDERUNG"
                ELSE
                    DISPLAY "FEHLER BEIM SPEICHERN: " ARTIKEL-STATUS
                END-IF
@@ -344,10 +420,12 @@
            PERFORM ARTIKEL-SUCHEN
            IF DATEN-GEFUNDEN = 'J'
                IF ART-AKTUELLER-BESTAND NOT = 0
-                   DISPLAY "KANN NICHT GELÖSCHT WERDEN - BESTAND NICHT NULL"
+                   DISPLAY "KANN NICHT GELÖSCHT WERDEN - "
+                           "BESTAND NICHT NULL"
                ELSE
                    DISPLAY "ARTIKEL: " ART-BEZEICHNUNG
-                   DISPLAY "WIRKLICH LÖSCHEN? (J/N): " WITH NO ADVANCING
+                   DISPLAY "WIRKLICH LÖSCHEN? (J/N): "
+                           WITH NO ADVANCING
                    ACCEPT DATEN-GEFUNDEN
                    IF DATEN-GEFUNDEN = 'J' OR 'j'
                        MOVE 'G' TO ART-STATUS
@@ -355,10 +433,16 @@
                        REWRITE ARTIKEL-SATZ
                        IF DATEI-OK
                            DISPLAY "ARTIKEL GELÖSCHT"
+                           MOVE 'L' TO BEW-TYP-EINGABE
+                           MOVE 0 TO BEW-MENGE-EINGABE
+                           MOVE 0 TO BEW-PREIS-EINGABE
+                           MOVE SPACES TO BEW-REF-EINGABE
+                           MOVE SPACES TO BEW-LAGERORT-EINGABE
+                           MOVE "ARTIKEL-LÖSCHUNG" TO BEW-BEM-EINGABE
                            PERFORM BEWEGUNG-PROTOKOLLIEREN
-                               USING 'L' ARTIKEL-EINGABE 0 0 "ARTIKEL-LÖSCHUNG"
                        ELSE
-                           DISPLAY "FEHLER BEIM LÖSCHEN: " ARTIKEL-STATUS
+                           DISPLAY "FEHLER BEIM LÖSCHEN: "
+                                   ARTIKEL-STATUS
                        END-IF
                    ELSE
                        DISPLAY "LÖSCHUNG ABGEBROCHEN"
@@ -386,11 +470,26 @@
                        ACCEPT BEW-REF-EINGABE
                        DISPLAY "BEMERKUNG: " WITH NO ADVANCING
                        ACCEPT BEW-BEM-EINGABE
+                       DISPLAY "LAGERORT: " WITH NO ADVANCING
+                       ACCEPT BEW-LAGERORT-EINGABE
                        IF EINGANG
-                           ADD BEW-MENGE-EINGABE TO ART-AKTUELLER-BESTAND
+                           ADD BEW-MENGE-EINGABE
+                               TO ART-AKTUELLER-BESTAND
+                           PERFORM LAGERORT-MENGE-BUCHEN
                        ELSE
-                           IF ART-AKTUELLER-BESTAND >= BEW-MENGE-EINGABE
-                               SUBTRACT BEW-MENGE-EINGABE FROM ART-AKTUELLER-BESTAND
+                           IF ART-AKTUELLER-BESTAND
+                               >= BEW-MENGE-EINGABE
+                               PERFORM LAGERORT-MENGE-PRUEFEN
+                               IF LP-AUSBUCHEN-OK = 'J'
+                                   SUBTRACT BEW-MENGE-EINGABE
+                                       FROM ART-AKTUELLER-BESTAND
+                                   PERFORM LAGERORT-MENGE-AUSBUCHEN
+                               ELSE
+                                   DISPLAY "NICHT GENUG BESTAND AM "
+                                           "LAGERORT "
+                                           BEW-LAGERORT-EINGABE
+                                   EXIT PARAGRAPH
+                               END-IF
                            ELSE
                                DISPLAY "NICHT GENUG BESTAND"
                                EXIT PARAGRAPH
@@ -400,13 +499,12 @@
                        REWRITE ARTIKEL-SATZ
                        IF DATEI-OK
                            DISPLAY "BUCHUNG ERFOLGREICH"
-                           DISPLAY "NEUER BESTAND: " ART-AKTUELLER-BESTAND
+                           DISPLAY "NEUER BESTAND: "
+                                   ART-AKTUELLER-BESTAND
                            PERFORM BEWEGUNG-PROTOKOLLIEREN
-                               USING BEW-TYP-EINGABE ARTIKEL-EINGABE
-                               BEW-MENGE-EINGABE BEW-PREIS-EINGABE
-                               BEW-BEM-EINGABE
                        ELSE
-                           DISPLAY "FEHLER BEIM SPEICHERN: " ARTIKEL-STATUS
+                           DISPLAY "FEHLER BEIM SPEICHERN: "
+                                   ARTIKEL-STATUS
                        END-IF
                    ELSE
                        DISPLAY "MENGE MUSS POSITIV SEIN"
@@ -416,6 +514,78 @@
                DISPLAY "UNGÜLTIGER BEWEGUNGSTYP"
            END-IF.
 
+      * SUCHT DEN LAGERPLATZ BEW-LAGERORT-EINGABE IN DER TABELLE DES
+      * GERADE GELESENEN ARTIKEL-SATZES UND ERHÖHT DESSEN MENGE, ODER
+      * LEGT IHN IM ERSTEN FREIEN EINTRAG NEU AN.
+       LAGERORT-MENGE-BUCHEN.
+           IF BEW-LAGERORT-EINGABE = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'N' TO LP-GEFUNDEN
+           MOVE 0 TO LP-FREI-INDEX
+           PERFORM VARYING LP-ZAEHLER FROM 1 BY 1
+               UNTIL LP-ZAEHLER > 5
+               IF ART-LP-ORT (LP-ZAEHLER) = BEW-LAGERORT-EINGABE
+                   ADD BEW-MENGE-EINGABE
+                       TO ART-LP-MENGE (LP-ZAEHLER)
+                   MOVE 'J' TO LP-GEFUNDEN
+               ELSE
+                   IF ART-LP-ORT (LP-ZAEHLER) = SPACES
+                       AND LP-FREI-INDEX = 0
+                       MOVE LP-ZAEHLER TO LP-FREI-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF LP-GEFUNDEN = 'N'
+               IF LP-FREI-INDEX > 0
+                   MOVE BEW-LAGERORT-EINGABE
+                       TO ART-LP-ORT (LP-FREI-INDEX)
+                   MOVE BEW-MENGE-EINGABE
+                       TO ART-LP-MENGE (LP-FREI-INDEX)
+               ELSE
+                   DISPLAY "HINWEIS: KEIN FREIER LAGERPLATZ-EINTRAG "
+                           "MEHR - MENGE NUR IM GESAMTBESTAND"
+               END-IF
+           END-IF.
+
+      * PRÜFT, OB DER LAGERPLATZ BEW-LAGERORT-EINGABE IN DER TABELLE DES
+      * GERADE GELESENEN ARTIKEL-SATZES EXISTIERT UND DORT MINDESTENS
+      * BEW-MENGE-EINGABE VERZEICHNET IST. LIEFERT DAS ERGEBNIS IN
+      * LP-AUSBUCHEN-OK ('J'/'N'), OHNE DIE TABELLE ZU VERÄNDERN.
+       LAGERORT-MENGE-PRUEFEN.
+           MOVE 'N' TO LP-AUSBUCHEN-OK
+           IF BEW-LAGERORT-EINGABE = SPACES
+               MOVE 'J' TO LP-AUSBUCHEN-OK
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING LP-ZAEHLER FROM 1 BY 1
+               UNTIL LP-ZAEHLER > 5
+               IF ART-LP-ORT (LP-ZAEHLER) = BEW-LAGERORT-EINGABE
+                   AND ART-LP-MENGE (LP-ZAEHLER) >= BEW-MENGE-EINGABE
+                   MOVE 'J' TO LP-AUSBUCHEN-OK
+               END-IF
+           END-PERFORM.
+
+      * ZIEHT BEI EINEM AUSGANG DIE MENGE VOM GENANNTEN LAGERPLATZ AB.
+      * WIRD NUR NACH EINER ERFOLGREICHEN LAGERORT-MENGE-PRUEFEN
+      * AUFGERUFEN, DAHER IST DER LAGERPLATZ HIER GARANTIERT VORHANDEN
+      * UND AUSREICHEND BESTÜCKT.
+       LAGERORT-MENGE-AUSBUCHEN.
+           IF BEW-LAGERORT-EINGABE = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING LP-ZAEHLER FROM 1 BY 1
+               UNTIL LP-ZAEHLER > 5
+               IF ART-LP-ORT (LP-ZAEHLER) = BEW-LAGERORT-EINGABE
+                   IF ART-LP-MENGE (LP-ZAEHLER) >= BEW-MENGE-EINGABE
+                       SUBTRACT BEW-MENGE-EINGABE
+                           FROM ART-LP-MENGE (LP-ZAEHLER)
+                   ELSE
+                       MOVE 0 TO ART-LP-MENGE (LP-ZAEHLER)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        INVENTUR-DURCHFUEHREN.
            DISPLAY " "
            DISPLAY "INVENTUR DURCHFÜHREN"
@@ -426,33 +596,141 @@
                DISPLAY "BUCHBESTAND: " ART-AKTUELLER-BESTAND
                DISPLAY "IST-BESTAND: " WITH NO ADVANCING
                ACCEPT INV-IST-BESTAND
-               COMPUTE INV-DIFFERENZ = INV-IST-BESTAND - ART-AKTUELLER-BESTAND
+               COMPUTE INV-DIFFERENZ =
+                   INV-IST-BESTAND - ART-AKTUELLER-BESTAND
                DISPLAY "DIFFERENZ: " INV-DIFFERENZ
-               DISPLAY "KORREKTUR DURCHFÜHREN? (J/N): " WITH NO ADVANCING
+               DISPLAY "KORREKTUR DURCHFÜHREN? (J/N): "
+                       WITH NO ADVANCING
                ACCEPT DATEN-GEFUNDEN
                IF DATEN-GEFUNDEN = 'J' OR 'j'
                    MOVE INV-IST-BESTAND TO ART-AKTUELLER-BESTAND
                    MOVE AKT-DATUM TO ART-LETZTE-AENDERUNG
+                   PERFORM ART-LAGERPLAETZE-LOESCHEN
                    REWRITE ARTIKEL-SATZ
                    IF DATEI-OK
                        DISPLAY "KORREKTUR DURCHGEFÜHRT"
+                       DISPLAY "HINWEIS: LAGERPLATZAUFTEILUNG WURDE "
+                               "ZURÜCKGESETZT, BITTE NEU EINBUCHEN"
+                       MOVE 'I' TO BEW-TYP-EINGABE
+                       MOVE INV-DIFFERENZ TO BEW-MENGE-EINGABE
+                       MOVE ART-EK-PREIS TO BEW-PREIS-EINGABE
+                       MOVE SPACES TO BEW-REF-EINGABE
+                       MOVE SPACES TO BEW-LAGERORT-EINGABE
+                       MOVE "INVENTURKORREKTUR" TO BEW-BEM-EINGABE
                        PERFORM BEWEGUNG-PROTOKOLLIEREN
-                           USING 'I' ARTIKEL-EINGABE INV-DIFFERENZ
-                           ART-EK-PREIS "INVENTURKORREKTUR"
                    ELSE
-                       DISPLAY "FEHLER BEIM SPEICHERN: " ARTIKEL-STATUS
+                       DISPLAY "FEHLER BEIM SPEICHERN: "
+                               ARTIKEL-STATUS
                    END-IF
                ELSE
                    DISPLAY "KORREKTUR ABGEBROCHEN"
                END-IF
            END-IF.
 
+      * GEHT ALLE AKTIVEN ARTIKEL DER REIHE NACH DURCH, NIMMT JE EINEN
+      * GEZÄHLTEN BESTAND ENTGEGEN UND DRUCKT AM ENDE EINEN
+      * ZUSAMMENGEFASSTEN ZÄHLBERICHT FÜR DIE GESAMTE ZÄHLUNG.
+       VOLLINVENTUR-DURCHFUEHREN.
+           DISPLAY " "
+           DISPLAY "VOLLINVENTUR DURCHFÜHREN"
+           DISPLAY "========================"
+           MOVE 0 TO INV-GEZAEHLT
+           MOVE 0 TO INV-ABWEICHUNGEN
+           MOVE 0 TO INV-WERTDIFFERENZ
+           MOVE 0 TO INV-PLAETZE-ZURUECKGESETZT
+           MOVE LOW-VALUES TO ART-NUMMER
+           START ARTIKEL-DATEI KEY IS GREATER THAN ART-NUMMER
+           IF DATEI-OK
+               PERFORM UNTIL DATEI-EOF
+                   READ ARTIKEL-DATEI NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF DATEI-OK
+                       IF AKTIVER-ARTIKEL
+                           PERFORM VOLLINVENTUR-ARTIKEL-ZAEHLEN
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM VOLLINVENTUR-BERICHT-DRUCKEN
+           DISPLAY "VOLLINVENTUR ABGESCHLOSSEN - "
+                   INV-GEZAEHLT " ARTIKEL GEZÄHLT"
+           IF INV-PLAETZE-ZURUECKGESETZT > 0
+               DISPLAY "HINWEIS: BEI " INV-PLAETZE-ZURUECKGESETZT
+                       " ARTIKEL(N) WURDE DIE LAGERPLATZAUFTEILUNG "
+                       "ZURÜCKGESETZT, BITTE NEU EINBUCHEN"
+           END-IF.
+
+       VOLLINVENTUR-ARTIKEL-ZAEHLEN.
+           DISPLAY " "
+           DISPLAY "ARTIKEL: " ART-NUMMER " - " ART-BEZEICHNUNG
+           DISPLAY "BUCHBESTAND: " ART-AKTUELLER-BESTAND
+           DISPLAY "GEZÄHLTER BESTAND: " WITH NO ADVANCING
+           ACCEPT INV-IST-BESTAND
+           COMPUTE INV-DIFFERENZ =
+               INV-IST-BESTAND - ART-AKTUELLER-BESTAND
+           ADD 1 TO INV-GEZAEHLT
+           IF INV-DIFFERENZ NOT = 0
+               ADD 1 TO INV-ABWEICHUNGEN
+               COMPUTE INV-EINZELWERT =
+                   INV-DIFFERENZ * ART-EK-PREIS
+               ADD INV-EINZELWERT TO INV-WERTDIFFERENZ
+               MOVE INV-IST-BESTAND TO ART-AKTUELLER-BESTAND
+               MOVE AKT-DATUM TO ART-LETZTE-AENDERUNG
+               PERFORM ART-LAGERPLAETZE-LOESCHEN
+               REWRITE ARTIKEL-SATZ
+               IF DATEI-OK
+                   ADD 1 TO INV-PLAETZE-ZURUECKGESETZT
+                   MOVE ART-NUMMER TO ARTIKEL-EINGABE
+                   MOVE 'I' TO BEW-TYP-EINGABE
+                   MOVE INV-DIFFERENZ TO BEW-MENGE-EINGABE
+                   MOVE ART-EK-PREIS TO BEW-PREIS-EINGABE
+                   MOVE SPACES TO BEW-REF-EINGABE
+                   MOVE SPACES TO BEW-LAGERORT-EINGABE
+                   MOVE "VOLLINVENTUR" TO BEW-BEM-EINGABE
+                   PERFORM BEWEGUNG-PROTOKOLLIEREN
+               ELSE
+                   DISPLAY "FEHLER BEIM SPEICHERN: "
+                           ARTIKEL-STATUS
+               END-IF
+           END-IF.
+
+       VOLLINVENTUR-BERICHT-DRUCKEN.
+           PERFORM BERICHTSKOPF
+           MOVE "VOLLINVENTUR - ZÄHLBERICHT" TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           STRING "ARTIKEL GEZÄHLT:      " INV-GEZAEHLT
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "ARTIKEL MIT DIFFERENZ: " INV-ABWEICHUNGEN
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "WERTAUSWIRKUNG:        " INV-WERTDIFFERENZ
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "LAGERPLATZAUFTEILUNG ZURÜCKGESETZT: "
+               INV-PLAETZE-ZURUECKGESETZT
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           IF INV-PLAETZE-ZURUECKGESETZT > 0
+               MOVE SPACES TO BER-ZEILE-2
+               MOVE "HINWEIS: BETROFFENE ARTIKEL BITTE NEU EINBUCHEN"
+                   TO BER-ZEILE-2
+               WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           END-IF
+           PERFORM BERICHTSFUSS.
+
        BERICHTSMENU.
            DISPLAY " "
            DISPLAY "BERICHTSMENÜ"
            DISPLAY "============"
            DISPLAY "B - BESTANDSLISTE"
-           DISPLAY "M - MINDESTBESTANDSLISTE"
+           DISPLAY "M - MINDESTBESTANDSLISTE / BESTELLVORSCHLAG"
            DISPLAY "W - BEWEGUNGSLISTE"
            DISPLAY "A - ARTIKELSTAMMLISTE"
            DISPLAY "ZURÜCK (X)"
@@ -517,6 +795,7 @@
            MOVE AKT-BENUTZER TO BEW-BENUTZER
            MOVE BEW-REF-EINGABE TO BEW-REFERENZ
            MOVE BEW-BEM-EINGABE TO BEW-BEMERKUNG
+           MOVE BEW-LAGERORT-EINGABE TO BEW-LAGERORT
            WRITE BEWEGUNG-SATZ
            IF NOT DATEI-OK
                DISPLAY "FEHLER BEIM PROTOKOLLIEREN DER BEWEGUNG"
@@ -528,7 +807,8 @@
            WRITE BERICHT-ZEILE FROM BERICHTS-KOPFZEILE
            MOVE SPACES TO BER-ZEILE-1
            WRITE BERICHT-ZEILE FROM BER-ZEILE-1
-           MOVE "ARTIKELNUMMER  BEZEICHNUNG                  BESTAND  EINH.   PREIS     WERT" TO BER-ZEILE-1
+           MOVE "ARTIKELNUMMER  BEZEICHNUNG                  BESTAND"
+               & "  EINH.   PREIS     WERT" TO BER-ZEILE-1
            WRITE BERICHT-ZEILE FROM BER-ZEILE-1
            MOVE SPACES TO BER-ZEILE-1
            WRITE BERICHT-ZEILE FROM BER-ZEILE-1
@@ -543,20 +823,7 @@
                    END-READ
                    IF DATEI-OK
                        IF AKTIVER-ARTIKEL
-                           MOVE ART-NUMMER TO BER-ARTIKEL
-                           MOVE ART-BEZEICHNUNG TO BER-BEZ
-                           MOVE ART-AKTUELLER-BESTAND TO BER-BESTAND
-                           MOVE ART-EINHEIT TO BER-EINHEIT
-                           MOVE ART-PREIS TO BER-PREIS
-                           COMPUTE BER-WERT = ART-AKTUELLER-BESTAND * ART-PREIS
-                           ADD BER-WERT TO GESAMT-WERT
-                           WRITE BERICHT-ZEILE FROM BER-ZEILE-1
-                           ADD 1 TO ZEILENZAHL
-                           IF ZEILENZAHL > 55
-                               PERFORM BERICHTSFUSS
-                               PERFORM BERICHTSKOPF
-                               MOVE 4 TO ZEILENZAHL
-                           END-IF
+                           PERFORM BESTANDSLISTE-ZEILE-DRUCKEN
                        END-IF
                    END-IF
                END-PERFORM
@@ -564,17 +831,237 @@
            PERFORM BERICHTSFUSS
            DISPLAY "BERICHT WURDE ERSTELLT".
 
-       MINDBESTANDSLISTE-DRUCKEN.
-           PERFORM BERICHTSKOPF
-           MOVE "MINDESTBESTANDSLISTE" TO BER-ZEILE-1
-           WRITE BERICHT-ZEILE FROM BERICHTS-KOPFZEILE
-           MOVE SPACES TO BER-ZEILE-1
-           WRITE BERICHT-ZEILE FROM BER-ZEILE-1
-           MOVE "ARTIKELNUMMER  BEZEICHNUNG                  BESTAND  MINDBEST.  DIFF." TO BER-ZEILE-1
-           WRITE BERICHT-ZEILE FROM BER-ZEILE-1
-           MOVE SPACES TO BER-ZEILE-1
+       BESTANDSLISTE-ZEILE-DRUCKEN.
+           MOVE ART-NUMMER TO BER-ARTIKEL
+           MOVE ART-BEZEICHNUNG TO BER-BEZ
+           MOVE ART-AKTUELLER-BESTAND TO BER-BESTAND
+           MOVE ART-EINHEIT TO BER-EINHEIT
+           MOVE ART-PREIS TO BER-PREIS
+           COMPUTE BER-WERT-NUM = ART-AKTUELLER-BESTAND * ART-PREIS
+           MOVE BER-WERT-NUM TO BER-WERT
+           ADD BER-WERT-NUM TO GESAMT-WERT
            WRITE BERICHT-ZEILE FROM BER-ZEILE-1
+           ADD 1 TO ZEILENZAHL
+           PERFORM VARYING LP-ZAEHLER FROM 1 BY 1
+               UNTIL LP-ZAEHLER > 5
+               IF ART-LP-ORT (LP-ZAEHLER) NOT = SPACES
+                   MOVE SPACES TO BER-ZEILE-2
+                   STRING "     DAVON LAGERORT "
+                       ART-LP-ORT (LP-ZAEHLER)
+                       ": " ART-LP-MENGE (LP-ZAEHLER)
+                       DELIMITED BY SIZE INTO BER-ZEILE-2
+                   WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+                   ADD 1 TO ZEILENZAHL
+               END-IF
+           END-PERFORM
+           IF ZEILENZAHL > 55
+               PERFORM BERICHTSFUSS
+               PERFORM BERICHTSKOPF
+               MOVE 4 TO ZEILENZAHL
+           END-IF.
+
+      * LIEST LAGERBEWEGUNGEN ÜBER DEN DATUMS- ODER ARTIKEL-SCHLÜSSEL
+      * (ODER VOLLSTÄNDIG ÜBER DIE LAUFENDE NUMMER) UND DRUCKT JEDE
+      * BEWEGUNG IN CHRONOLOGISCHER REIHENFOLGE DER GEWÄHLTEN SICHT.
+       BEWEGUNGSLISTE-DRUCKEN.
+           DISPLAY "FILTER NACH DATUM (D), ARTIKEL (A) "
+                   "ODER ALLE (X): " WITH NO ADVANCING
+           ACCEPT BEW-FILTER-TYP
+           PERFORM BERICHTSKOPF
+           MOVE "BEWEGUNGSLISTE" TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE "NUMMER   DATUM    TYP        ARTIKEL"
+               & "         MENGE    PREIS" TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE 4 TO ZEILENZAHL
+           EVALUATE TRUE
+               WHEN FILTER-DATUM
+                   DISPLAY "VON DATUM (JJJJMMTT): " WITH NO ADVANCING
+                   ACCEPT BEW-FILTER-VON
+                   DISPLAY "BIS DATUM (JJJJMMTT): " WITH NO ADVANCING
+                   ACCEPT BEW-FILTER-BIS
+                   PERFORM BEWEGUNGSLISTE-NACH-DATUM
+               WHEN FILTER-ARTIKEL
+                   DISPLAY "ARTIKELNUMMER: " WITH NO ADVANCING
+                   ACCEPT BEW-FILTER-ARTIKEL
+                   PERFORM BEWEGUNGSLISTE-NACH-ARTIKEL
+               WHEN OTHER
+                   PERFORM BEWEGUNGSLISTE-ALLE
+           END-EVALUATE
+           PERFORM BERICHTSFUSS
+           DISPLAY "BERICHT WURDE ERSTELLT".
+
+       BEWEGUNGSLISTE-NACH-DATUM.
+           MOVE BEW-FILTER-VON TO BEW-DATUM
+           START LAGERBEWEGUNGEN KEY IS GREATER THAN OR EQUAL BEW-DATUM
+           IF BEWEGUNG-OK
+               PERFORM UNTIL BEWEGUNG-EOF
+                   READ LAGERBEWEGUNGEN NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF NOT BEWEGUNG-EOF
+                       IF BEW-DATUM > BEW-FILTER-BIS
+                           MOVE '10' TO BEWEGUNG-STATUS
+                       ELSE
+                           PERFORM BEWEGUNGSLISTE-ZEILE-DRUCKEN
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE SPACES TO BEWEGUNG-STATUS.
+
+       BEWEGUNGSLISTE-NACH-ARTIKEL.
+           MOVE BEW-FILTER-ARTIKEL TO BEW-ARTIKEL
+           START LAGERBEWEGUNGEN
+               KEY IS GREATER THAN OR EQUAL BEW-ARTIKEL
+           IF BEWEGUNG-OK
+               PERFORM UNTIL BEWEGUNG-EOF
+                   READ LAGERBEWEGUNGEN NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF NOT BEWEGUNG-EOF
+                       IF BEW-ARTIKEL NOT = BEW-FILTER-ARTIKEL
+                           MOVE '10' TO BEWEGUNG-STATUS
+                       ELSE
+                           PERFORM BEWEGUNGSLISTE-ZEILE-DRUCKEN
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE SPACES TO BEWEGUNG-STATUS.
+
+       BEWEGUNGSLISTE-ALLE.
+           MOVE LOW-VALUES TO BEW-NUMMER
+           START LAGERBEWEGUNGEN KEY IS GREATER THAN BEW-NUMMER
+           IF BEWEGUNG-OK
+               PERFORM UNTIL BEWEGUNG-EOF
+                   READ LAGERBEWEGUNGEN NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF NOT BEWEGUNG-EOF
+                       PERFORM BEWEGUNGSLISTE-ZEILE-DRUCKEN
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BEWEGUNGSLISTE-ZEILE-DRUCKEN.
+           MOVE BEW-NUMMER TO ANZ-BEW-NR
+           MOVE BEW-DATUM TO ANZ-BEW-DATUM
+           EVALUATE TRUE
+               WHEN EINGANG   MOVE "EINGANG" TO ANZ-BEW-TYP
+               WHEN AUSGANG   MOVE "AUSGANG" TO ANZ-BEW-TYP
+               WHEN INVENTUR  MOVE "INVENTUR" TO ANZ-BEW-TYP
+               WHEN KORREKTUR MOVE "KORREKTUR" TO ANZ-BEW-TYP
+           END-EVALUATE
+           MOVE BEW-ARTIKEL TO ANZ-BEW-ARTIKEL
+           MOVE BEW-MENGE TO ANZ-BEW-MENGE
+           MOVE BEW-PREIS TO ANZ-BEW-PREIS
+           MOVE SPACES TO BER-ZEILE-2
+           STRING ANZ-BEW-NR " " ANZ-BEW-DATUM " " ANZ-BEW-TYP " "
+               ANZ-BEW-ARTIKEL " " ANZ-BEW-MENGE " " ANZ-BEW-PREIS
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           ADD 1 TO ZEILENZAHL
+           IF ZEILENZAHL > 55
+               PERFORM BERICHTSFUSS
+               PERFORM BERICHTSKOPF
+               MOVE 4 TO ZEILENZAHL
+           END-IF.
+
+      * VOLLSTÄNDIGER AUSDRUCK ALLER ARTIKELSTAMMDATEN, UNABHÄNGIG
+      * VOM STATUS, IN DER REIHENFOLGE DER ARTIKELNUMMER.
+       ARTIKELSTAMMLISTE-DRUCKEN.
+           PERFORM BERICHTSKOPF
+           MOVE "ARTIKELSTAMMLISTE" TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
            MOVE 4 TO ZEILENZAHL
+           MOVE LOW-VALUES TO ART-NUMMER
+           START ARTIKEL-DATEI KEY IS GREATER THAN ART-NUMMER
+           IF DATEI-OK
+               PERFORM UNTIL DATEI-EOF
+                   READ ARTIKEL-DATEI NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF DATEI-OK
+                       PERFORM ARTIKELSTAMMLISTE-ZEILEN-DRUCKEN
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM BERICHTSFUSS
+           DISPLAY "BERICHT WURDE ERSTELLT".
+
+       ARTIKELSTAMMLISTE-ZEILEN-DRUCKEN.
+           MOVE SPACES TO BER-ZEILE-2
+           STRING ART-NUMMER " " ART-EAN " " ART-BEZEICHNUNG
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "  KATEGORIE: " ART-KATEGORIE
+               " LAGERORT: " ART-LAGERORT
+               " HERSTELLER: " ART-HERSTELLER
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "  BESTAND: " ART-AKTUELLER-BESTAND
+               " MINDESTBESTAND: " ART-MINDESTBESTAND
+               " EINHEIT: " ART-EINHEIT
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "  VK-PREIS: " ART-PREIS " EK-PREIS: " ART-EK-PREIS
+               " MWST: " ART-MWST-SATZ
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "  LIEFERANT: " ART-LIEFERANT
+               " LIEFERZEIT: " ART-LIEFERZEIT " TAGE"
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "  STATUS: " ART-STATUS
+               " LETZTE ÄNDERUNG: " ART-LETZTE-AENDERUNG
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           ADD 6 TO ZEILENZAHL
+           PERFORM VARYING LP-ZAEHLER FROM 1 BY 1
+               UNTIL LP-ZAEHLER > 5
+               IF ART-LP-ORT (LP-ZAEHLER) NOT = SPACES
+                   MOVE SPACES TO BER-ZEILE-2
+                   STRING "    LAGERPLATZ: " ART-LP-ORT (LP-ZAEHLER)
+                       " MENGE: " ART-LP-MENGE (LP-ZAEHLER)
+                       DELIMITED BY SIZE INTO BER-ZEILE-2
+                   WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+                   ADD 1 TO ZEILENZAHL
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           ADD 1 TO ZEILENZAHL
+           IF ZEILENZAHL > 50
+               PERFORM BERICHTSFUSS
+               PERFORM BERICHTSKOPF
+               MOVE 4 TO ZEILENZAHL
+           END-IF.
+
+      * ERMITTELT ALLE UNTERBESTÄNDE, SORTIERT SIE NACH LIEFERANT UND
+      * DRUCKT EINEN BESTELLVORSCHLAG MIT MENGE UND WERT JE ARTIKEL
+      * SOWIE EINER SUMME JE LIEFERANT UND EINER GESAMTSUMME.
+       MINDBESTANDSLISTE-DRUCKEN.
+           MOVE 0 TO GESAMT-BESTELLWERT
+           SORT LIEFERANTEN-SORT
+               ON ASCENDING KEY SORT-LIEFERANT
+               ON ASCENDING KEY SORT-ARTIKEL
+               INPUT PROCEDURE IS MINDBESTAND-ERMITTELN
+               OUTPUT PROCEDURE IS BESTELLVORSCHLAG-DRUCKEN
+           DISPLAY "BERICHT WURDE ERSTELLT".
+
+       MINDBESTAND-ERMITTELN.
            MOVE LOW-VALUES TO ART-NUMMER
            START ARTIKEL-DATEI KEY IS GREATER THAN ART-NUMMER
            IF DATEI-OK
@@ -585,24 +1072,89 @@
                    IF DATEI-OK
                        IF AKTIVER-ARTIKEL AND
                           ART-AKTUELLER-BESTAND < ART-MINDESTBESTAND
-                           MOVE ART-NUMMER TO BER-ARTIKEL
-                           MOVE ART-BEZEICHNUNG TO BER-BEZ
-                           MOVE ART-AKTUELLER-BESTAND TO BER-BESTAND
-                           MOVE ART-MINDESTBESTAND TO BER-EINHEIT
-                           COMPUTE BER-WERT = ART-AKTUELLER-BESTAND - ART-MINDESTBESTAND
-                           WRITE BERICHT-ZEILE FROM BER-ZEILE-1
-                           ADD 1 TO ZEILENZAHL
-                           IF ZEILENZAHL > 55
-                               PERFORM BERICHTSFUSS
-                               PERFORM BERICHTSKOPF
-                               MOVE 4 TO ZEILENZAHL
-                           END-IF
+                           MOVE ART-LIEFERANT TO SORT-LIEFERANT
+                           MOVE ART-NUMMER TO SORT-ARTIKEL
+                           MOVE ART-BEZEICHNUNG TO SORT-BEZEICHNUNG
+                           MOVE ART-AKTUELLER-BESTAND TO SORT-BESTAND
+                           MOVE ART-MINDESTBESTAND
+                               TO SORT-MINDESTBESTAND
+                           MOVE ART-LIEFERZEIT TO SORT-LIEFERZEIT
+                           MOVE ART-EINHEIT TO SORT-EINHEIT
+                           MOVE ART-EK-PREIS TO SORT-EK-PREIS
+                           RELEASE SORT-SATZ
                        END-IF
                    END-IF
                END-PERFORM
+           END-IF.
+
+       BESTELLVORSCHLAG-DRUCKEN.
+           PERFORM BERICHTSKOPF
+           MOVE "BESTELLVORSCHLAG NACH LIEFERANT" TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE 4 TO ZEILENZAHL
+           MOVE SPACES TO VORHERIGER-LIEFERANT
+           MOVE 0 TO LIEFERANTEN-SUMME
+           MOVE 'N' TO SORT-ENDE
+           RETURN LIEFERANTEN-SORT
+               AT END MOVE 'J' TO SORT-ENDE
+           END-RETURN
+           PERFORM UNTIL SORT-ENDE = 'J'
+               IF SORT-LIEFERANT NOT = VORHERIGER-LIEFERANT
+                   IF VORHERIGER-LIEFERANT NOT = SPACES
+                       PERFORM LIEFERANTEN-SUMME-DRUCKEN
+                   END-IF
+                   MOVE SORT-LIEFERANT TO VORHERIGER-LIEFERANT
+                   MOVE 0 TO LIEFERANTEN-SUMME
+                   MOVE SPACES TO BER-ZEILE-2
+                   STRING "LIEFERANT: " SORT-LIEFERANT
+                       DELIMITED BY SIZE INTO BER-ZEILE-2
+                   WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+                   ADD 1 TO ZEILENZAHL
+               END-IF
+               COMPUTE VORSCHLAG-MENGE =
+                   SORT-MINDESTBESTAND - SORT-BESTAND
+               COMPUTE VORSCHLAG-WERT ROUNDED =
+                   VORSCHLAG-MENGE * SORT-EK-PREIS
+               ADD VORSCHLAG-WERT TO LIEFERANTEN-SUMME
+               ADD VORSCHLAG-WERT TO GESAMT-BESTELLWERT
+               MOVE SPACES TO BER-ZEILE-2
+               STRING "  " SORT-ARTIKEL " " SORT-BEZEICHNUNG
+                   " BESTAND: " SORT-BESTAND
+                   " MINDEST: " SORT-MINDESTBESTAND
+                   " BESTELLMENGE: " VORSCHLAG-MENGE
+                   " " SORT-EINHEIT " WERT: " VORSCHLAG-WERT
+                   DELIMITED BY SIZE INTO BER-ZEILE-2
+               WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+               ADD 1 TO ZEILENZAHL
+               IF ZEILENZAHL > 55
+                   PERFORM BERICHTSFUSS
+                   PERFORM BERICHTSKOPF
+                   MOVE 4 TO ZEILENZAHL
+               END-IF
+               RETURN LIEFERANTEN-SORT
+                   AT END MOVE 'J' TO SORT-ENDE
+               END-RETURN
+           END-PERFORM
+           IF VORHERIGER-LIEFERANT NOT = SPACES
+               PERFORM LIEFERANTEN-SUMME-DRUCKEN
            END-IF
-           PERFORM BERICHTSFUSS
-           DISPLAY "BERICHT WURDE ERSTELLT".
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "GESAMTBESTELLWERT: " GESAMT-BESTELLWERT
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           PERFORM BERICHTSFUSS.
+
+       LIEFERANTEN-SUMME-DRUCKEN.
+           MOVE SPACES TO BER-ZEILE-2
+           STRING "  ZWISCHENSUMME " VORHERIGER-LIEFERANT ": "
+               LIEFERANTEN-SUMME
+               DELIMITED BY SIZE INTO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           MOVE SPACES TO BER-ZEILE-2
+           WRITE BERICHT-ZEILE FROM BER-ZEILE-2
+           ADD 2 TO ZEILENZAHL.
 
        BERICHTSKOPF.
            ADD 1 TO SEITENZAHL
@@ -622,4 +1174,4 @@
                STRING "GESAMTWERT: " GESAMT-WERT INTO BER-ZEILE-1
                WRITE BERICHT-ZEILE FROM BER-ZEILE-1
                MOVE 0 TO GESAMT-WERT
-           END-IF.
\ No newline at end of file
+           END-IF.
