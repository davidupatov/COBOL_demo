@@ -8,6 +8,10 @@
       * Dieses Programm dient zur Verwaltung von Bankkonten
       * mit verschiedenen Funktionen wie Einzahlung, Auszahlung,
       * Kontostandabfrage und Überweisungen.
+      *
+      * ÄNDERUNGSHISTORIE:
+      * 2024-02-10  ZINSLAUF, KONTOSPERRE, KONTOAUSZUG, WÄHRUNGS-
+      *             UMRECHNUNG UND DAUERAUFTRÄGE ERGÄNZT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -17,13 +21,18 @@
        FILE-CONTROL.
            SELECT KUNDEN-DATEI ASSIGN TO KUNDENDAT
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS KUNDEN-KONTONUMMER
                FILE STATUS IS KUNDEN-DATEI-STATUS.
            SELECT TRANSAKTIONS-DATEI ASSIGN TO TRANSAKT
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS TRANSAKT-STATUS.
+           SELECT DAUERAUFTRAG-DATEI ASSIGN TO DAUERAUFT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DAUER-ID
+               FILE STATUS IS DAUERAUFTRAG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -45,9 +54,15 @@
               88 GIROKONTO            VALUE 'G'.
               88 SPARKONTO            VALUE 'S'.
               88 FESTGELDKONTO        VALUE 'F'.
+           05 KUNDEN-WAEHRUNG         PIC X(3).
+              88 WAEHRUNG-EUR         VALUE 'EUR'.
+              88 WAEHRUNG-USD         VALUE 'USD'.
+              88 WAEHRUNG-GBP         VALUE 'GBP'.
+              88 WAEHRUNG-CHF         VALUE 'CHF'.
            05 KUNDEN-DISPO-LIMIT      PIC S9(8)V99 COMP-3.
            05 KUNDEN-ZINSEN           PIC S9(3)V99 COMP-3.
            05 KUNDEN-LETZTE-AENDERUNG PIC X(8).
+           05 KUNDEN-LETZTE-ZINSBUCHUNG PIC X(8).
            05 KUNDEN-STATUS           PIC X(1).
               88 AKTIV               VALUE 'A'.
               88 GESPERRT             VALUE 'G'.
@@ -70,6 +85,25 @@
            05 TRANSAKT-REFERENZ       PIC X(20).
            05 TRANSAKT-BEMERKUNG      PIC X(50).
 
+       FD DAUERAUFTRAG-DATEI
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS
+           DATA RECORD IS DAUERAUFTRAG-SATZ.
+       01 DAUERAUFTRAG-SATZ.
+           05 DAUER-ID                PIC X(10).
+           05 DAUER-QUELLKONTO        PIC X(20).
+           05 DAUER-ZIELKONTO         PIC X(20).
+           05 DAUER-BETRAG            PIC S9(10)V99 COMP-3.
+           05 DAUER-FREQUENZ          PIC X(1).
+              88 FREQUENZ-WOECHENTLICH VALUE 'W'.
+              88 FREQUENZ-MONATLICH   VALUE 'M'.
+              88 FREQUENZ-JAEHRLICH   VALUE 'J'.
+           05 DAUER-NAECHSTES-DATUM   PIC X(8).
+           05 DAUER-STATUS            PIC X(1).
+              88 DAUER-AKTIV          VALUE 'A'.
+              88 DAUER-GELOESCHT      VALUE 'G'.
+           05 DAUER-BEMERKUNG         PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 DATEI-STATUS-VARIABLEN.
            05 KUNDEN-DATEI-STATUS     PIC X(2).
@@ -77,24 +111,50 @@
               88 DATEI-EOF             VALUE '10'.
               88 DATEI-NICHT-GEFUNDEN  VALUE '23'.
            05 TRANSAKT-STATUS        PIC X(2).
+              88 TRANSAKT-OK          VALUE '00'.
+              88 TRANSAKT-EOF          VALUE '10'.
+           05 DAUERAUFTRAG-STATUS    PIC X(2).
+              88 DAUERAUFTRAG-OK      VALUE '00'.
+              88 DAUERAUFTRAG-EOF      VALUE '10'.
 
        01 SYSTEM-VARIABLEN.
            05 AKTUELLES-DATUM        PIC X(8).
            05 AKTUELLE-ZEIT          PIC X(6).
            05 SYSTEM-BENUTZER         PIC X(20).
 
+       01 WECHSELKURS-WERTE.
+           05 FILLER PIC X(10) VALUE 'EUR0010000'.
+           05 FILLER PIC X(10) VALUE 'USD0009200'.
+           05 FILLER PIC X(10) VALUE 'GBP0011700'.
+           05 FILLER PIC X(10) VALUE 'CHF0010400'.
+       01 WECHSELKURS-TABELLE REDEFINES WECHSELKURS-WERTE.
+           05 WECHSELKURS-EINTRAG OCCURS 4 TIMES.
+              10 WK-WAEHRUNG          PIC X(3).
+              10 WK-KURS              PIC 9(3)V9999.
+       01 WK-INDEX                   PIC 9(2).
+       01 WK-SUCH-WAEHRUNG           PIC X(3).
+       01 WK-GEFUNDENER-KURS         PIC 9(3)V9999.
+       01 WK-ALT-KURS                PIC 9(3)V9999.
+
        01 EINGABE-VARIABLEN.
            05 FUNKTIONSWAHL           PIC X(1).
-              88 KONTO-ANLEGEN        VALUE 'A'.
-              88 KONTO-AENDERN        VALUE 'E'.
+              88 WAHL-KONTO-ANLEGEN   VALUE 'A'.
+              88 WAHL-KONTO-AENDERN   VALUE 'E'.
               88 EINZAHLEN            VALUE 'I'.
               88 AUSZAHLEN            VALUE 'O'.
               88 KONTOSTAND            VALUE 'S'.
               88 UEBERWEISUNG-FUNKTION VALUE 'U'.
+              88 KONTO-STATUS-FUNKTION VALUE 'P'.
+              88 ZINSLAUF-STARTEN     VALUE 'Z'.
+              88 KONTOAUSZUG-FUNKTION VALUE 'K'.
+              88 DAUERAUFTRAG-ANLEGEN-FUNKTION VALUE 'D'.
+              88 DAUERAUFTRAG-LAUF-FUNKTION VALUE 'T'.
               88 PROGRAMM-ENDE         VALUE 'X'.
            05 KONTO-EINGABE           PIC X(20).
            05 BETRAG-EINGABE           PIC S9(10)V99.
            05 ZIELKONTO-EINGABE        PIC X(20).
+           05 TRANSAKT-TYP-EINGABE     PIC X(1).
+           05 EING-STATUS              PIC X(1).
            05 KUNDEN-DATEN-EINGABE.
               10 EING-NAME            PIC X(50).
               10 EING-VORNAME         PIC X(50).
@@ -103,7 +163,15 @@
               10 EING-ORT             PIC X(50).
               10 EING-GEBURTSDATUM    PIC X(10).
               10 EING-KONTOTYP         PIC X(1).
+              10 EING-WAEHRUNG         PIC X(3).
               10 EING-DISPO            PIC S9(8)V99.
+              10 EING-ZINSSATZ         PIC S9(3)V99.
+           05 STATEMENT-VON-DATUM      PIC X(8).
+           05 STATEMENT-BIS-DATUM      PIC X(8).
+           05 DAUER-ID-EINGABE         PIC X(10).
+           05 DAUER-FREQUENZ-EINGABE   PIC X(1).
+           05 DAUER-DATUM-EINGABE      PIC X(8).
+           05 DAUER-BEM-EINGABE        PIC X(50).
 
        01 AUSGABE-VARIABLEN.
            05 MELDUNG                 PIC X(100).
@@ -112,16 +180,33 @@
               10 AUSG-NAME            PIC X(50).
               10 AUSG-VORNAME         PIC X(50).
               10 AUSG-KONTOSTAND      PIC Z(9).99.
+              10 AUSG-WAEHRUNG        PIC X(3).
+              10 AUSG-KONTOSTAND-EUR  PIC Z(9).99.
               10 AUSG-KONTOTYP         PIC X(20).
               10 AUSG-DISPO           PIC Z(7).99.
+              10 AUSG-ZINSSATZ        PIC Z9.99.
               10 AUSG-STATUS           PIC X(10).
 
        01 HILFSVARIABLEN.
            05 TEMP-KONTONUMMER        PIC X(20).
            05 TEMP-BETRAG             PIC S9(10)V99.
            05 TEMP-ZIELKONTO          PIC X(20).
+           05 TEMP-WAEHRUNG           PIC X(3).
            05 DATENSATZ-GEFUNDEN      PIC X(1) VALUE 'N'.
+           05 UEBERWEISUNG-ERFOLGREICH PIC X(1) VALUE 'N'.
            05 FEHLER-STATUS           PIC X(1) VALUE 'N'.
+           05 VERFUEGBARER-BETRAG     PIC S9(10)V99.
+           05 ZINSBETRAG              PIC S9(10)V99 COMP-3.
+           05 ZINSLAUF-ANZAHL         PIC 9(5) VALUE 0.
+           05 STATEMENT-SALDO         PIC S9(10)V99 COMP-3.
+           05 STATEMENT-NETTO         PIC S9(10)V99 COMP-3.
+           05 STATEMENT-NETTO-NACH-BIS PIC S9(10)V99 COMP-3.
+           05 STATEMENT-ANFANGSSALDO  PIC S9(10)V99 COMP-3.
+           05 STATEMENT-ENDSALDO      PIC S9(10)V99 COMP-3.
+           05 STATEMENT-ZEILEN        PIC 9(5) VALUE 0.
+           05 DATUM-NUMERISCH         PIC 9(8).
+           05 JULIANISCH-TAG          PIC S9(9).
+           05 DAUERAUFTRAG-ANZAHL     PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        HAUPTSTEUERUNG.
@@ -144,16 +229,23 @@
                DISPLAY "FEHLER BEIM ÖFFNEN DER TRANSAKTIONSDATEI: "
                        TRANSAKT-STATUS
                MOVE 'J' TO FEHLER-STATUS
+           END-IF
+           OPEN I-O DAUERAUFTRAG-DATEI
+           IF NOT DATEI-OK
+               DISPLAY "FEHLER BEIM ÖFFNEN DER DAUERAUFTRAGSDATEI: "
+                       DAUERAUFTRAG-STATUS
+               MOVE 'J' TO FEHLER-STATUS
            END-IF.
 
        SYSTEMDATEN-HOLEN.
            ACCEPT AKTUELLES-DATUM FROM DATE
            ACCEPT AKTUELLE-ZEIT FROM TIME
-           ACCEPT SYSTEM-BENUTZER FROM USER-ID.
+           ACCEPT SYSTEM-BENUTZER FROM SYSTEM-INFO.
 
        DATEIEN-SCHLIESSEN.
            CLOSE KUNDEN-DATEI
-           CLOSE TRANSAKTIONS-DATEI.
+           CLOSE TRANSAKTIONS-DATEI
+           CLOSE DAUERAUFTRAG-DATEI.
 
        HAUPTSCHLEIFE.
            DISPLAY " "
@@ -165,17 +257,30 @@
            DISPLAY "O - AUSZAHLEN"
            DISPLAY "S - KONTOSTAND ANZEIGEN"
            DISPLAY "U - ÜBERWEISUNG"
+           DISPLAY "P - KONTO SPERREN/ENTSPERREN/SCHLIESSEN"
+           DISPLAY "K - KONTOAUSZUG DRUCKEN"
+           DISPLAY "D - DAUERAUFTRAG ANLEGEN"
+           DISPLAY "T - DAUERAUFTRÄGE AUSFÜHREN (TAGESLAUF)"
+           DISPLAY "Z - ZINSLAUF DURCHFÜHREN"
            DISPLAY "X - PROGRAMM BEENDEN"
            DISPLAY " "
            DISPLAY "IHRE WAHL: " WITH NO ADVANCING
            ACCEPT FUNKTIONSWAHL
            EVALUATE TRUE
-               WHEN KONTO-ANLEGEN   PERFORM KONTO-ANLEGEN
-               WHEN KONTO-AENDERN   PERFORM KONTO-AENDERN
+               WHEN WAHL-KONTO-ANLEGEN   PERFORM KONTO-ANLEGEN
+               WHEN WAHL-KONTO-AENDERN   PERFORM KONTO-AENDERN
                WHEN EINZAHLEN       PERFORM EINZAHLEN-FUNKTION
                WHEN AUSZAHLEN       PERFORM AUSZAHLEN-FUNKTION
                WHEN KONTOSTAND      PERFORM KONTOSTAND-ANZEIGEN
-               WHEN UEBERWEISUNG-FUNKTION PERFORM UEBERWEISUNG-DURCHFUEHREN
+               WHEN UEBERWEISUNG-FUNKTION
+                   PERFORM UEBERWEISUNG-DURCHFUEHREN
+               WHEN KONTO-STATUS-FUNKTION PERFORM KONTO-STATUS-AENDERN
+               WHEN KONTOAUSZUG-FUNKTION  PERFORM KONTOAUSZUG-DRUCKEN
+               WHEN DAUERAUFTRAG-ANLEGEN-FUNKTION
+                   PERFORM DAUERAUFTRAG-ANLEGEN
+               WHEN DAUERAUFTRAG-LAUF-FUNKTION
+                   PERFORM DAUERAUFTRAG-LAUF-DURCHFUEHREN
+               WHEN ZINSLAUF-STARTEN PERFORM ZINSLAUF-DURCHFUEHREN
                WHEN PROGRAMM-ENDE   CONTINUE
                WHEN OTHER          DISPLAY "UNGÜLTIGE EINGABE"
            END-EVALUATE.
@@ -196,13 +301,15 @@
                MOVE 'A' TO KUNDEN-STATUS
                MOVE 0 TO KUNDEN-KONTOSTAND
                MOVE 0 TO KUNDEN-KONTOSTAND-EUR
-               MOVE 0 TO KUNDEN-ZINSEN
                MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+               MOVE SPACES TO KUNDEN-LETZTE-ZINSBUCHUNG
                WRITE KUNDEN-SATZ
                IF DATEI-OK
                    DISPLAY "KONTO ERFOLGREICH ANGELEGT"
+                   MOVE 'N' TO TRANSAKT-TYP-EINGABE
+                   MOVE 0 TO BETRAG-EINGABE
+                   MOVE "KONTOERÖFFNUNG" TO MELDUNG
                    PERFORM TRANSAKTION-PROTOKOLLIEREN
-                       USING 'N' KONTO-EINGABE 0 "KONTOERÖFFNUNG"
                ELSE
                    DISPLAY "FEHLER BEIM ANLEGEN DES KONTOS: "
                            KUNDEN-DATEI-STATUS
@@ -232,12 +339,30 @@
                    WITH NO ADVANCING
            ACCEPT EING-KONTOTYP
            MOVE EING-KONTOTYP TO KUNDEN-KONTOTYP
+           DISPLAY "WÄHRUNG (EUR, USD, GBP, CHF): " WITH NO ADVANCING
+           ACCEPT EING-WAEHRUNG
+           IF EING-WAEHRUNG = SPACES
+               MOVE 'EUR' TO KUNDEN-WAEHRUNG
+           ELSE
+               MOVE EING-WAEHRUNG TO KUNDEN-WAEHRUNG
+               PERFORM UNTIL WAEHRUNG-EUR OR WAEHRUNG-USD
+                   OR WAEHRUNG-GBP OR WAEHRUNG-CHF
+                   DISPLAY "UNGÜLTIGE WÄHRUNG, BITTE EUR, USD, GBP "
+                           "ODER CHF EINGEBEN: " WITH NO ADVANCING
+                   ACCEPT EING-WAEHRUNG
+                   MOVE EING-WAEHRUNG TO KUNDEN-WAEHRUNG
+               END-PERFORM
+           END-IF
            IF GIROKONTO
                DISPLAY "DISPORAHMEN: " WITH NO ADVANCING
                ACCEPT EING-DISPO
                MOVE EING-DISPO TO KUNDEN-DISPO-LIMIT
+               MOVE 0 TO KUNDEN-ZINSEN
            ELSE
                MOVE 0 TO KUNDEN-DISPO-LIMIT
+               DISPLAY "ZINSSATZ % P.A.: " WITH NO ADVANCING
+               ACCEPT EING-ZINSSATZ
+               MOVE EING-ZINSSATZ TO KUNDEN-ZINSEN
            END-IF.
 
        KONTO-AENDERN.
@@ -247,13 +372,19 @@
            PERFORM KONTO-EINGABE-PRUEFEN
            IF DATENSATZ-GEFUNDEN = 'J'
                PERFORM KUNDENDATEN-ANZEIGEN
+               MOVE KUNDEN-WAEHRUNG TO TEMP-WAEHRUNG
                PERFORM KUNDENDATEN-ERFASSEN
+               IF KUNDEN-WAEHRUNG NOT = TEMP-WAEHRUNG
+                   PERFORM KONTOWAEHRUNG-UMRECHNEN
+               END-IF
                MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
                REWRITE KUNDEN-SATZ
                IF DATEI-OK
                    DISPLAY "KUNDENDATEN ERFOLGREICH GEÄNDERT"
+                   MOVE 'A' TO TRANSAKT-TYP-EINGABE
+                   MOVE 0 TO BETRAG-EINGABE
+                   MOVE "DATENÄNDERUNG" TO MELDUNG
                    PERFORM TRANSAKTION-PROTOKOLLIEREN
-                       USING 'A' KONTO-EINGABE 0 "DATENÄNDERUNG"
                ELSE
                    DISPLAY "FEHLER BEIM ÄNDERN DER DATEN: "
                            KUNDEN-DATEI-STATUS
@@ -272,13 +403,14 @@
                IF BETRAG-EINGABE > 0
                    ADD BETRAG-EINGABE TO KUNDEN-KONTOSTAND
                    MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+                   PERFORM KONTOSTAND-EUR-AKTUALISIEREN
                    REWRITE KUNDEN-SATZ
                    IF DATEI-OK
                        DISPLAY "EINZAHLUNG ERFOLGREICH"
                        DISPLAY "NEUER STAND: " KUNDEN-KONTOSTAND
+                       MOVE 'E' TO TRANSAKT-TYP-EINGABE
+                       MOVE "EINZAHLUNG" TO MELDUNG
                        PERFORM TRANSAKTION-PROTOKOLLIEREN
-                           USING 'E' KONTO-EINGABE BETRAG-EINGABE
-                                   "EINZAHLUNG"
                    ELSE
                        DISPLAY "FEHLER BEIM EINZAHLEN: "
                                KUNDEN-DATEI-STATUS
@@ -295,8 +427,9 @@
            PERFORM KONTO-EINGABE-PRUEFEN
            IF DATENSATZ-GEFUNDEN = 'J'
                DISPLAY "AKTUELLER STAND: " KUNDEN-KONTOSTAND
-               DISPLAY "VERFÜGBARER BETRAG: "
-                       KUNDEN-KONTOSTAND + KUNDEN-DISPO-LIMIT
+               COMPUTE VERFUEGBARER-BETRAG =
+                   KUNDEN-KONTOSTAND + KUNDEN-DISPO-LIMIT
+               DISPLAY "VERFÜGBARER BETRAG: " VERFUEGBARER-BETRAG
                DISPLAY "BETRAG: " WITH NO ADVANCING
                ACCEPT BETRAG-EINGABE
                IF BETRAG-EINGABE > 0
@@ -304,13 +437,14 @@
                        >= BETRAG-EINGABE
                        SUBTRACT BETRAG-EINGABE FROM KUNDEN-KONTOSTAND
                        MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+                       PERFORM KONTOSTAND-EUR-AKTUALISIEREN
                        REWRITE KUNDEN-SATZ
                        IF DATEI-OK
                            DISPLAY "AUSZAHLUNG ERFOLGREICH"
                            DISPLAY "NEUER STAND: " KUNDEN-KONTOSTAND
+                           MOVE 'A' TO TRANSAKT-TYP-EINGABE
+                           MOVE "AUSZAHLUNG" TO MELDUNG
                            PERFORM TRANSAKTION-PROTOKOLLIEREN
-                               USING 'A' KONTO-EINGABE BETRAG-EINGABE
-                                       "AUSZAHLUNG"
                        ELSE
                            DISPLAY "FEHLER BEIM AUSZAHLEN: "
                                    KUNDEN-DATEI-STATUS
@@ -343,11 +477,18 @@
                KEY IS KUNDEN-KONTONUMMER
            IF DATEI-OK
                MOVE 'J' TO DATENSATZ-GEFUNDEN
+               PERFORM KONTO-STATUS-PRUEFEN
+           ELSE
+               DISPLAY "QUELLKONTO NICHT GEFUNDEN"
+               MOVE 'N' TO DATENSATZ-GEFUNDEN
+           END-IF
+           IF DATENSATZ-GEFUNDEN = 'J'
                MOVE KUNDEN-KONTONUMMER TO TEMP-KONTONUMMER
-               MOVE KUNDEN-KONTOSTAND TO TEMP-BETRAG
+               MOVE KUNDEN-WAEHRUNG TO TEMP-WAEHRUNG
                DISPLAY "AKTUELLER STAND: " KUNDEN-KONTOSTAND
-               DISPLAY "VERFÜGBARER BETRAG: "
-                       KUNDEN-KONTOSTAND + KUNDEN-DISPO-LIMIT
+               COMPUTE VERFUEGBARER-BETRAG =
+                   KUNDEN-KONTOSTAND + KUNDEN-DISPO-LIMIT
+               DISPLAY "VERFÜGBARER BETRAG: " VERFUEGBARER-BETRAG
                DISPLAY "ZIELKONTO: " WITH NO ADVANCING
                ACCEPT ZIELKONTO-EINGABE
                MOVE ZIELKONTO-EINGABE TO TEMP-ZIELKONTO
@@ -356,53 +497,81 @@
                IF BETRAG-EINGABE > 0
                    IF (KUNDEN-KONTOSTAND + KUNDEN-DISPO-LIMIT)
                        >= BETRAG-EINGABE
-                       MOVE ZIELKONTO-EINGABE TO KUNDEN-KONTONUMMER
-                       READ KUNDEN-DATEI
-                           KEY IS KUNDEN-KONTONUMMER
-                       IF DATEI-OK
-                           ADD BETRAG-EINGABE TO KUNDEN-KONTOSTAND
-                           MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
-                           REWRITE KUNDEN-SATZ
-                           IF DATEI-OK
-                               MOVE TEMP-KONTONUMMER TO KUNDEN-KONTONUMMER
-                               READ KUNDEN-DATEI
-                                   KEY IS KUNDEN-KONTONUMMER
-                               IF DATEI-OK
-                                   SUBTRACT BETRAG-EINGABE
-                                       FROM KUNDEN-KONTOSTAND
-                                   MOVE AKTUELLES-DATUM
-                                       TO KUNDEN-LETZTE-AENDERUNG
-                                   REWRITE KUNDEN-SATZ
-                                   IF DATEI-OK
-                                       DISPLAY "ÜBERWEISUNG ERFOLGREICH"
-                                       PERFORM TRANSAKTION-PROTOKOLLIEREN
-                                           USING 'U' TEMP-KONTONUMMER
-                                           BETRAG-EINGABE
-                                           "ÜBERWEISUNG AN " TEMP-ZIELKONTO
-                                       PERFORM TRANSAKTION-PROTOKOLLIEREN
-                                           USING 'U' TEMP-ZIELKONTO
-                                           BETRAG-EINGABE
-                                           "ÜBERWEISUNG VON " TEMP-KONTONUMMER
-                                   ELSE
-                                       DISPLAY "FEHLER BEIM BELASTEN DES QUELLKONTOS"
-                                   END-IF
-                               ELSE
-                                   DISPLAY "FEHLER BEIM LESEN DES QUELLKONTOS"
-                               END-IF
-                           ELSE
-                               DISPLAY "FEHLER BEIM GUTSCHRIFT AUF ZIELKONTO"
-                           END-IF
-                       ELSE
-                           DISPLAY "ZIELKONTO NICHT GEFUNDEN"
-                       END-IF
+                       PERFORM UEBERWEISUNG-BUCHEN
                    ELSE
                        DISPLAY "NICHT GENÜGEND GUTHABEN"
                    END-IF
                ELSE
                    DISPLAY "BETRAG MUSS POSITIV SEIN"
                END-IF
+           END-IF.
+
+      * ERWARTET TEMP-KONTONUMMER, TEMP-ZIELKONTO UND BETRAG-EINGABE
+      * ALS VORAB BELEGTE PARAMETER (QUELLKONTO BEREITS GEPRÜFT).
+       UEBERWEISUNG-BUCHEN.
+           MOVE 'N' TO UEBERWEISUNG-ERFOLGREICH
+           MOVE TEMP-ZIELKONTO TO KUNDEN-KONTONUMMER
+           READ KUNDEN-DATEI
+               KEY IS KUNDEN-KONTONUMMER
+           IF NOT DATEI-OK
+               DISPLAY "ZIELKONTO NICHT GEFUNDEN"
            ELSE
-               DISPLAY "QUELLKONTO NICHT GEFUNDEN"
+               MOVE 'J' TO DATENSATZ-GEFUNDEN
+               PERFORM KONTO-STATUS-PRUEFEN
+               IF DATENSATZ-GEFUNDEN = 'N'
+                   DISPLAY "ZIELKONTO ÜBERWEISUNG ABGELEHNT"
+               ELSE
+                   IF KUNDEN-WAEHRUNG NOT = TEMP-WAEHRUNG
+                       DISPLAY "ÜBERWEISUNG ABGELEHNT: WÄHRUNGEN "
+                               "STIMMEN NICHT ÜBEREIN ("
+                               TEMP-WAEHRUNG "/" KUNDEN-WAEHRUNG ")"
+                   ELSE
+                       PERFORM UEBERWEISUNG-ZIELKONTO-GUTSCHRIFT
+                   END-IF
+               END-IF
+           END-IF.
+
+      * SCHREIBT DIE GUTSCHRIFT AUF DAS BEREITS GELESENE ZIELKONTO
+      * UND STÖSST BEI ERFOLG DIE BELASTUNG DES QUELLKONTOS AN.
+       UEBERWEISUNG-ZIELKONTO-GUTSCHRIFT.
+           ADD BETRAG-EINGABE TO KUNDEN-KONTOSTAND
+           MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+           PERFORM KONTOSTAND-EUR-AKTUALISIEREN
+           REWRITE KUNDEN-SATZ
+           IF NOT DATEI-OK
+               DISPLAY "FEHLER BEIM GUTSCHRIFT AUF ZIELKONTO"
+           ELSE
+               PERFORM UEBERWEISUNG-QUELLKONTO-BELASTUNG
+           END-IF.
+
+      * ERWARTET TEMP-KONTONUMMER UND BETRAG-EINGABE; BELASTET DAS
+      * QUELLKONTO UND PROTOKOLLIERT BEIDE SEITEN DER ÜBERWEISUNG.
+       UEBERWEISUNG-QUELLKONTO-BELASTUNG.
+           MOVE TEMP-KONTONUMMER TO KUNDEN-KONTONUMMER
+           READ KUNDEN-DATEI
+               KEY IS KUNDEN-KONTONUMMER
+           IF NOT DATEI-OK
+               DISPLAY "FEHLER BEIM LESEN DES QUELLKONTOS"
+           ELSE
+               SUBTRACT BETRAG-EINGABE FROM KUNDEN-KONTOSTAND
+               MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+               PERFORM KONTOSTAND-EUR-AKTUALISIEREN
+               REWRITE KUNDEN-SATZ
+               IF NOT DATEI-OK
+                   DISPLAY "FEHLER BEIM BELASTEN DES QUELLKONTOS"
+               ELSE
+                   MOVE 'J' TO UEBERWEISUNG-ERFOLGREICH
+                   DISPLAY "ÜBERWEISUNG ERFOLGREICH"
+                   MOVE TEMP-KONTONUMMER TO KONTO-EINGABE
+                   MOVE 'U' TO TRANSAKT-TYP-EINGABE
+                   STRING "ÜBERWEISUNG AN " TEMP-ZIELKONTO
+                       DELIMITED BY SIZE INTO MELDUNG
+                   PERFORM TRANSAKTION-PROTOKOLLIEREN
+                   MOVE TEMP-ZIELKONTO TO KONTO-EINGABE
+                   STRING "ÜBERWEISUNG VON " TEMP-KONTONUMMER
+                       DELIMITED BY SIZE INTO MELDUNG
+                   PERFORM TRANSAKTION-PROTOKOLLIEREN
+               END-IF
            END-IF.
 
        KONTO-EINGABE-PRUEFEN.
@@ -414,25 +583,76 @@
                KEY IS KUNDEN-KONTONUMMER
            IF DATEI-OK
                MOVE 'J' TO DATENSATZ-GEFUNDEN
+               PERFORM KONTO-STATUS-PRUEFEN
            ELSE
                DISPLAY "KONTO NICHT GEFUNDEN"
            END-IF.
 
+      * SETZT DATENSATZ-GEFUNDEN AUF 'N' ZURÜCK, WENN DER GERADE
+      * GELESENE KUNDEN-SATZ GESPERRT ODER GELÖSCHT IST.
+       KONTO-STATUS-PRUEFEN.
+           IF GESPERRT
+               DISPLAY "KONTO IST GESPERRT - VORGANG NICHT MÖGLICH"
+               MOVE 'N' TO DATENSATZ-GEFUNDEN
+           END-IF
+           IF GELOESCHT
+               DISPLAY "KONTO IST GESCHLOSSEN - VORGANG NICHT MÖGLICH"
+               MOVE 'N' TO DATENSATZ-GEFUNDEN
+           END-IF.
+
+       KONTO-STATUS-AENDERN.
+           DISPLAY " "
+           DISPLAY "KONTOSTATUS ÄNDERN"
+           DISPLAY "==================="
+           DISPLAY "KONTONUMMER: " WITH NO ADVANCING
+           ACCEPT KONTO-EINGABE
+           MOVE KONTO-EINGABE TO KUNDEN-KONTONUMMER
+           READ KUNDEN-DATEI
+               KEY IS KUNDEN-KONTONUMMER
+           IF NOT DATEI-OK
+               DISPLAY "KONTO NICHT GEFUNDEN"
+           ELSE
+               PERFORM KUNDENDATEN-ANZEIGEN
+               DISPLAY "NEUER STATUS (A=AKTIV, G=GESPERRT, "
+                       "L=GESCHLOSSEN): " WITH NO ADVANCING
+               ACCEPT EING-STATUS
+               IF EING-STATUS = 'A' OR 'G' OR 'L'
+                   MOVE EING-STATUS TO KUNDEN-STATUS
+                   MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+                   REWRITE KUNDEN-SATZ
+                   IF DATEI-OK
+                       DISPLAY "KONTOSTATUS GEÄNDERT"
+                       MOVE 'S' TO TRANSAKT-TYP-EINGABE
+                       MOVE 0 TO BETRAG-EINGABE
+                       MOVE "STATUSÄNDERUNG" TO MELDUNG
+                       PERFORM TRANSAKTION-PROTOKOLLIEREN
+                   ELSE
+                       DISPLAY "FEHLER BEIM SPEICHERN: "
+                               KUNDEN-DATEI-STATUS
+                   END-IF
+               ELSE
+                   DISPLAY "UNGÜLTIGER STATUSCODE"
+               END-IF
+           END-IF.
+
        KUNDENDATEN-ANZEIGEN.
            MOVE KUNDEN-KONTONUMMER TO AUSG-KONTONUMMER
            MOVE KUNDEN-NAME TO AUSG-NAME
            MOVE KUNDEN-VORNAME TO AUSG-VORNAME
            MOVE KUNDEN-KONTOSTAND TO AUSG-KONTOSTAND
+           MOVE KUNDEN-WAEHRUNG TO AUSG-WAEHRUNG
+           MOVE KUNDEN-KONTOSTAND-EUR TO AUSG-KONTOSTAND-EUR
            EVALUATE TRUE
                WHEN GIROKONTO      MOVE "GIROKONTO" TO AUSG-KONTOTYP
                WHEN SPARKONTO      MOVE "SPARKONTO" TO AUSG-KONTOTYP
                WHEN FESTGELDKONTO  MOVE "FESTGELDKONTO" TO AUSG-KONTOTYP
            END-EVALUATE
            MOVE KUNDEN-DISPO-LIMIT TO AUSG-DISPO
+           MOVE KUNDEN-ZINSEN TO AUSG-ZINSSATZ
            EVALUATE TRUE
                WHEN AKTIV     MOVE "AKTIV" TO AUSG-STATUS
                WHEN GESPERRT  MOVE "GESPERRT" TO AUSG-STATUS
-               WHEN GELOESCHT MOVE "GELÖSCHT" TO AUSG-STATUS
+               WHEN GELOESCHT MOVE "GESCHLOSSEN" TO AUSG-STATUS
            END-EVALUATE
            DISPLAY " "
            DISPLAY "KONTOINFORMATIONEN"
@@ -441,15 +661,67 @@
            DISPLAY "NAME: " AUSG-NAME
            DISPLAY "VORNAME: " AUSG-VORNAME
            DISPLAY "KONTOTYP: " AUSG-KONTOTYP
-           DISPLAY "KONTOSTAND: " AUSG-KONTOSTAND
+           DISPLAY "KONTOSTAND: " AUSG-KONTOSTAND " " AUSG-WAEHRUNG
+           DISPLAY "KONTOSTAND IN EUR: " AUSG-KONTOSTAND-EUR
            IF GIROKONTO
                DISPLAY "DISPORAHMEN: " AUSG-DISPO
+           ELSE
+               DISPLAY "ZINSSATZ % P.A.: " AUSG-ZINSSATZ
            END-IF
            DISPLAY "STATUS: " AUSG-STATUS.
 
+      * BERECHNET DEN EUR-GEGENWERT DES AKTUELLEN KONTOSTANDS NEU.
+      * MUSS NACH JEDER ÄNDERUNG VON KUNDEN-KONTOSTAND AUFGERUFEN
+      * WERDEN, SOLANGE DER ZUGEHÖRIGE KUNDEN-SATZ IM PUFFER STEHT.
+       KONTOSTAND-EUR-AKTUALISIEREN.
+           MOVE KUNDEN-WAEHRUNG TO WK-SUCH-WAEHRUNG
+           PERFORM WAEHRUNGSKURS-SUCHEN
+           IF WK-GEFUNDENER-KURS > 0
+               COMPUTE KUNDEN-KONTOSTAND-EUR ROUNDED =
+                   KUNDEN-KONTOSTAND * WK-GEFUNDENER-KURS
+           ELSE
+               DISPLAY "UNBEKANNTE WÄHRUNG, EUR-GEGENWERT NICHT "
+                       "AKTUALISIERT"
+           END-IF.
+
+      * ERWARTET DIE GESUCHTE WÄHRUNG IN WK-SUCH-WAEHRUNG UND LIEFERT
+      * DEN EUR-KURS IN WK-GEFUNDENER-KURS (0, WENN NICHT GEFUNDEN).
+       WAEHRUNGSKURS-SUCHEN.
+           MOVE 0 TO WK-GEFUNDENER-KURS
+           MOVE 1 TO WK-INDEX
+           PERFORM UNTIL WK-INDEX > 4
+               IF WK-WAEHRUNG (WK-INDEX) = WK-SUCH-WAEHRUNG
+                   MOVE WK-KURS (WK-INDEX) TO WK-GEFUNDENER-KURS
+                   MOVE 5 TO WK-INDEX
+               ELSE
+                   ADD 1 TO WK-INDEX
+               END-IF
+           END-PERFORM.
+
+      * ERWARTET DIE ALTE WÄHRUNG IN TEMP-WAEHRUNG UND DIE NEUE
+      * WÄHRUNG BEREITS IN KUNDEN-WAEHRUNG (NOCH UNGEPRÜFTER KUNDEN-
+      * SATZ-PUFFER). RECHNET DEN NATIVEN SALDO SO UM, DASS DER
+      * EUR-GEGENWERT GLEICH BLEIBT, UND AKTUALISIERT DIE EUR-SPALTE.
+       KONTOWAEHRUNG-UMRECHNEN.
+           MOVE TEMP-WAEHRUNG TO WK-SUCH-WAEHRUNG
+           PERFORM WAEHRUNGSKURS-SUCHEN
+           MOVE WK-GEFUNDENER-KURS TO WK-ALT-KURS
+           COMPUTE TEMP-BETRAG = KUNDEN-KONTOSTAND * WK-ALT-KURS
+           MOVE KUNDEN-WAEHRUNG TO WK-SUCH-WAEHRUNG
+           PERFORM WAEHRUNGSKURS-SUCHEN
+           IF WK-GEFUNDENER-KURS > 0
+               COMPUTE KUNDEN-KONTOSTAND ROUNDED =
+                   TEMP-BETRAG / WK-GEFUNDENER-KURS
+               DISPLAY "WÄHRUNG GEÄNDERT VON " TEMP-WAEHRUNG
+                       " AUF " KUNDEN-WAEHRUNG ", SALDO UMGERECHNET"
+           ELSE
+               DISPLAY "UNBEKANNTE WÄHRUNG, SALDO NICHT UMGERECHNET"
+           END-IF
+           PERFORM KONTOSTAND-EUR-AKTUALISIEREN.
+
        TRANSAKTION-PROTOKOLLIEREN.
            MOVE SPACES TO TRANSAKTIONS-SATZ
-           MOVE FUNCTION UPPER-CASE(FUNKTIONSWAHL) TO TRANSAKT-TYP
+           MOVE TRANSAKT-TYP-EINGABE TO TRANSAKT-TYP
            MOVE KONTO-EINGABE TO TRANSAKT-KONTONUMMER
            MOVE AKTUELLES-DATUM TO TRANSAKT-DATUM
            MOVE AKTUELLE-ZEIT TO TRANSAKT-ZEIT
@@ -459,4 +731,278 @@
            WRITE TRANSAKTIONS-SATZ
            IF NOT DATEI-OK
                DISPLAY "FEHLER BEIM PROTOKOLLIEREN DER TRANSAKTION"
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+      * LIEST KUNDEN-DATEI SEQUENTIELL UND VERZINST ALLE AKTIVEN
+      * SPAR- UND FESTGELDKONTEN MIT DEM AUF DEM KONTO HINTERLEGTEN
+      * ZINSSATZ (MONATSANTEILIG).
+       ZINSLAUF-DURCHFUEHREN.
+           DISPLAY " "
+           DISPLAY "ZINSLAUF DURCHFÜHREN"
+           DISPLAY "===================="
+           MOVE 0 TO ZINSLAUF-ANZAHL
+           MOVE LOW-VALUES TO KUNDEN-KONTONUMMER
+           START KUNDEN-DATEI KEY IS GREATER THAN KUNDEN-KONTONUMMER
+           IF DATEI-OK
+               PERFORM UNTIL DATEI-EOF
+                   READ KUNDEN-DATEI NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF DATEI-OK
+                       PERFORM ZINSEN-FUER-KONTO-BUCHEN
+                   END-IF
+               END-PERFORM
+           END-IF
+           DISPLAY "ANZAHL VERZINSTE KONTEN: " ZINSLAUF-ANZAHL.
+
+       ZINSEN-FUER-KONTO-BUCHEN.
+           IF AKTIV AND (SPARKONTO OR FESTGELDKONTO)
+               AND KUNDEN-ZINSEN > 0 AND KUNDEN-KONTOSTAND > 0
+               AND KUNDEN-LETZTE-ZINSBUCHUNG (1:4)
+                   NOT = AKTUELLES-DATUM (1:4)
+               COMPUTE ZINSBETRAG ROUNDED =
+                   KUNDEN-KONTOSTAND * KUNDEN-ZINSEN / 100 / 12
+               IF ZINSBETRAG > 0
+                   ADD ZINSBETRAG TO KUNDEN-KONTOSTAND
+                   MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-AENDERUNG
+                   MOVE AKTUELLES-DATUM TO KUNDEN-LETZTE-ZINSBUCHUNG
+                   PERFORM KONTOSTAND-EUR-AKTUALISIEREN
+                   REWRITE KUNDEN-SATZ
+                   IF DATEI-OK
+                       MOVE KUNDEN-KONTONUMMER TO KONTO-EINGABE
+                       MOVE 'Z' TO TRANSAKT-TYP-EINGABE
+                       MOVE ZINSBETRAG TO BETRAG-EINGABE
+                       MOVE "ZINSGUTSCHRIFT" TO MELDUNG
+                       PERFORM TRANSAKTION-PROTOKOLLIEREN
+                       ADD 1 TO ZINSLAUF-ANZAHL
+                   ELSE
+                       DISPLAY "FEHLER BEI ZINSGUTSCHRIFT FÜR "
+                               KUNDEN-KONTONUMMER
+                   END-IF
+               END-IF
+           END-IF.
+
+      * DRUCKT EINEN KONTOAUSZUG FÜR EINEN ZEITRAUM. DER ANFANGS-
+      * SALDO WIRD AUS DEM AKTUELLEN SALDO UND DER SUMME DER
+      * GEBUCHTEN BEWEGUNGEN IM ZEITRAUM ZURÜCKGERECHNET.
+       KONTOAUSZUG-DRUCKEN.
+           DISPLAY " "
+           DISPLAY "KONTOAUSZUG DRUCKEN"
+           DISPLAY "==================="
+           DISPLAY "KONTONUMMER: " WITH NO ADVANCING
+           ACCEPT KONTO-EINGABE
+           MOVE KONTO-EINGABE TO KUNDEN-KONTONUMMER
+           READ KUNDEN-DATEI
+               KEY IS KUNDEN-KONTONUMMER
+           IF NOT DATEI-OK
+               DISPLAY "KONTO NICHT GEFUNDEN"
+           ELSE
+               MOVE KUNDEN-KONTOSTAND TO STATEMENT-SALDO
+               DISPLAY "VON DATUM (JJJJMMTT): " WITH NO ADVANCING
+               ACCEPT STATEMENT-VON-DATUM
+               DISPLAY "BIS DATUM (JJJJMMTT): " WITH NO ADVANCING
+               ACCEPT STATEMENT-BIS-DATUM
+               CLOSE TRANSAKTIONS-DATEI
+               OPEN INPUT TRANSAKTIONS-DATEI
+               PERFORM STATEMENT-NETTO-ERMITTELN
+               CLOSE TRANSAKTIONS-DATEI
+               OPEN INPUT TRANSAKTIONS-DATEI
+               DISPLAY " "
+               DISPLAY "KONTOAUSZUG FÜR " KONTO-EINGABE
+               DISPLAY "ZEITRAUM " STATEMENT-VON-DATUM " BIS "
+                       STATEMENT-BIS-DATUM
+               COMPUTE STATEMENT-ENDSALDO =
+                   STATEMENT-SALDO - STATEMENT-NETTO-NACH-BIS
+               COMPUTE STATEMENT-ANFANGSSALDO =
+                   STATEMENT-ENDSALDO - STATEMENT-NETTO
+               DISPLAY "ANFANGSSALDO: " STATEMENT-ANFANGSSALDO
+               PERFORM STATEMENT-ZEILEN-DRUCKEN
+               DISPLAY "ENDSALDO: " STATEMENT-ENDSALDO
+               CLOSE TRANSAKTIONS-DATEI
+               OPEN EXTEND TRANSAKTIONS-DATEI
+           END-IF.
+
+      * ERMITTELT ZWEI NETTOSUMMEN IN EINEM DATEIDURCHLAUF: DIE
+      * BEWEGUNGEN INNERHALB DES AUSZUGSZEITRAUMS SOWIE DIE BEWEGUNGEN
+      * NACH DEM BIS-DATUM, DAMIT DER AKTUELLE SALDO AUF DEN STAND ZUM
+      * BIS-DATUM ZURÜCKGERECHNET WERDEN KANN.
+       STATEMENT-NETTO-ERMITTELN.
+           MOVE 0 TO STATEMENT-NETTO
+           MOVE 0 TO STATEMENT-NETTO-NACH-BIS
+           PERFORM UNTIL TRANSAKT-EOF
+               READ TRANSAKTIONS-DATEI NEXT RECORD
+                   AT END CONTINUE
+               END-READ
+               IF NOT TRANSAKT-EOF
+                   IF TRANSAKT-KONTONUMMER = KONTO-EINGABE
+                       IF TRANSAKT-DATUM >= STATEMENT-VON-DATUM
+                           AND TRANSAKT-DATUM <= STATEMENT-BIS-DATUM
+                           ADD TRANSAKT-BETRAG TO STATEMENT-NETTO
+                       ELSE
+                           IF TRANSAKT-DATUM > STATEMENT-BIS-DATUM
+                               ADD TRANSAKT-BETRAG
+                                   TO STATEMENT-NETTO-NACH-BIS
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO TRANSAKT-STATUS.
+
+       STATEMENT-ZEILEN-DRUCKEN.
+           MOVE 0 TO STATEMENT-ZEILEN
+           PERFORM UNTIL TRANSAKT-EOF
+               READ TRANSAKTIONS-DATEI NEXT RECORD
+                   AT END CONTINUE
+               END-READ
+               IF NOT TRANSAKT-EOF
+                   IF TRANSAKT-KONTONUMMER = KONTO-EINGABE
+                       AND TRANSAKT-DATUM >= STATEMENT-VON-DATUM
+                       AND TRANSAKT-DATUM <= STATEMENT-BIS-DATUM
+                       DISPLAY TRANSAKT-DATUM " " TRANSAKT-TYP " "
+                               TRANSAKT-BETRAG " " TRANSAKT-BEMERKUNG
+                       ADD 1 TO STATEMENT-ZEILEN
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO TRANSAKT-STATUS
+           IF STATEMENT-ZEILEN = 0
+               DISPLAY "KEINE BEWEGUNGEN IM ZEITRAUM".
+
+       DAUERAUFTRAG-ANLEGEN.
+           DISPLAY " "
+           DISPLAY "DAUERAUFTRAG ANLEGEN"
+           DISPLAY "===================="
+           DISPLAY "AUFTRAGS-ID: " WITH NO ADVANCING
+           ACCEPT DAUER-ID-EINGABE
+           MOVE DAUER-ID-EINGABE TO DAUER-ID
+           READ DAUERAUFTRAG-DATEI
+               KEY IS DAUER-ID
+           IF DAUERAUFTRAG-OK
+               DISPLAY "AUFTRAGS-ID EXISTIERT BEREITS"
+           ELSE
+               DISPLAY "QUELLKONTO: " WITH NO ADVANCING
+               ACCEPT KONTO-EINGABE
+               MOVE KONTO-EINGABE TO KUNDEN-KONTONUMMER
+               READ KUNDEN-DATEI
+                   KEY IS KUNDEN-KONTONUMMER
+               IF NOT DATEI-OK
+                   DISPLAY "QUELLKONTO NICHT GEFUNDEN"
+               ELSE
+                   DISPLAY "ZIELKONTO: " WITH NO ADVANCING
+                   ACCEPT ZIELKONTO-EINGABE
+                   MOVE ZIELKONTO-EINGABE TO KUNDEN-KONTONUMMER
+                   READ KUNDEN-DATEI
+                       KEY IS KUNDEN-KONTONUMMER
+                   IF NOT DATEI-OK
+                       DISPLAY "ZIELKONTO NICHT GEFUNDEN"
+                   ELSE
+                       DISPLAY "BETRAG: " WITH NO ADVANCING
+                       ACCEPT BETRAG-EINGABE
+                       DISPLAY "FREQUENZ (W=WÖCHENTLICH, "
+                               "M=MONATLICH, J=JÄHRLICH): "
+                               WITH NO ADVANCING
+                       ACCEPT DAUER-FREQUENZ-EINGABE
+                       DISPLAY "ERSTE AUSFÜHRUNG (JJJJMMTT): "
+                               WITH NO ADVANCING
+                       ACCEPT DAUER-DATUM-EINGABE
+                       DISPLAY "BEMERKUNG: " WITH NO ADVANCING
+                       ACCEPT DAUER-BEM-EINGABE
+                       MOVE DAUER-ID-EINGABE TO DAUER-ID
+                       MOVE KONTO-EINGABE TO DAUER-QUELLKONTO
+                       MOVE ZIELKONTO-EINGABE TO DAUER-ZIELKONTO
+                       MOVE BETRAG-EINGABE TO DAUER-BETRAG
+                       MOVE DAUER-FREQUENZ-EINGABE TO DAUER-FREQUENZ
+                       MOVE DAUER-DATUM-EINGABE TO DAUER-NAECHSTES-DATUM
+                       MOVE DAUER-BEM-EINGABE TO DAUER-BEMERKUNG
+                       MOVE 'A' TO DAUER-STATUS
+                       WRITE DAUERAUFTRAG-SATZ
+                       IF DAUERAUFTRAG-OK
+                           DISPLAY "DAUERAUFTRAG ANGELEGT"
+                       ELSE
+                           DISPLAY "FEHLER BEIM ANLEGEN: "
+                                   DAUERAUFTRAG-STATUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * SCANNT ALLE AKTIVEN DAUERAUFTRÄGE UND FÜHRT JENE AUS, DEREN
+      * NÄCHSTES AUSFÜHRUNGSDATUM ERREICHT ODER ÜBERSCHRITTEN IST.
+       DAUERAUFTRAG-LAUF-DURCHFUEHREN.
+           DISPLAY " "
+           DISPLAY "DAUERAUFTRÄGE AUSFÜHREN"
+           DISPLAY "======================="
+           MOVE 0 TO DAUERAUFTRAG-ANZAHL
+           MOVE LOW-VALUES TO DAUER-ID
+           START DAUERAUFTRAG-DATEI KEY IS GREATER THAN DAUER-ID
+           IF DAUERAUFTRAG-OK
+               PERFORM UNTIL DAUERAUFTRAG-EOF
+                   READ DAUERAUFTRAG-DATEI NEXT RECORD
+                       AT END CONTINUE
+                   END-READ
+                   IF DAUERAUFTRAG-OK
+                       PERFORM DAUERAUFTRAG-PRUEFEN-UND-BUCHEN
+                   END-IF
+               END-PERFORM
+           END-IF
+           DISPLAY "ANZAHL AUSGEFÜHRTE DAUERAUFTRÄGE: "
+                   DAUERAUFTRAG-ANZAHL.
+
+       DAUERAUFTRAG-PRUEFEN-UND-BUCHEN.
+           IF DAUER-AKTIV AND
+              DAUER-NAECHSTES-DATUM <= AKTUELLES-DATUM
+               MOVE DAUER-QUELLKONTO TO TEMP-KONTONUMMER
+               MOVE DAUER-ZIELKONTO TO TEMP-ZIELKONTO
+               MOVE DAUER-BETRAG TO BETRAG-EINGABE
+               MOVE TEMP-KONTONUMMER TO KUNDEN-KONTONUMMER
+               READ KUNDEN-DATEI
+                   KEY IS KUNDEN-KONTONUMMER
+               IF NOT DATEI-OK
+                   DISPLAY "DAUERAUFTRAG " DAUER-ID
+                           ": QUELLKONTO NICHT GEFUNDEN"
+               ELSE
+                   MOVE 'J' TO DATENSATZ-GEFUNDEN
+                   MOVE KUNDEN-WAEHRUNG TO TEMP-WAEHRUNG
+                   PERFORM KONTO-STATUS-PRUEFEN
+                   IF DATENSATZ-GEFUNDEN = 'N'
+                       DISPLAY "DAUERAUFTRAG " DAUER-ID
+                               ": QUELLKONTO GESPERRT"
+                   ELSE
+                       IF (KUNDEN-KONTOSTAND + KUNDEN-DISPO-LIMIT)
+                           >= BETRAG-EINGABE
+                           MOVE 'J' TO UEBERWEISUNG-ERFOLGREICH
+                           PERFORM UEBERWEISUNG-BUCHEN
+                           IF UEBERWEISUNG-ERFOLGREICH = 'J'
+                               ADD 1 TO DAUERAUFTRAG-ANZAHL
+                               PERFORM DAUERAUFTRAG-NAECHSTER-TERMIN
+                           ELSE
+                               DISPLAY "DAUERAUFTRAG " DAUER-ID
+                                       ": ÜBERWEISUNG FEHLGESCHLAGEN"
+                           END-IF
+                       ELSE
+                           DISPLAY "DAUERAUFTRAG " DAUER-ID
+                                   ": NICHT GENÜGEND GUTHABEN"
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       DAUERAUFTRAG-NAECHSTER-TERMIN.
+           MOVE DAUER-NAECHSTES-DATUM TO DATUM-NUMERISCH
+           COMPUTE JULIANISCH-TAG =
+               FUNCTION INTEGER-OF-DATE(DATUM-NUMERISCH)
+           EVALUATE TRUE
+               WHEN FREQUENZ-WOECHENTLICH ADD 7 TO JULIANISCH-TAG
+               WHEN FREQUENZ-MONATLICH    ADD 30 TO JULIANISCH-TAG
+               WHEN FREQUENZ-JAEHRLICH    ADD 365 TO JULIANISCH-TAG
+               WHEN OTHER                 ADD 30 TO JULIANISCH-TAG
+           END-EVALUATE
+           COMPUTE DATUM-NUMERISCH =
+               FUNCTION DATE-OF-INTEGER(JULIANISCH-TAG)
+           MOVE DATUM-NUMERISCH TO DAUER-NAECHSTES-DATUM
+           MOVE DAUER-ID TO KONTO-EINGABE
+           REWRITE DAUERAUFTRAG-SATZ
+           IF NOT DAUERAUFTRAG-OK
+               DISPLAY "FEHLER BEIM FORTSCHREIBEN DES DAUERAUFTRAGS"
+           END-IF.
